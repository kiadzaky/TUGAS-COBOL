@@ -3,6 +3,9 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   08 AUG 2026 - pull VAT-inclusive divisor from the effective-
+      *                 dated PPN rate table instead of hardcoded 1.11
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -12,18 +15,23 @@
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        WORKING-STORAGE SECTION.
       *----------------------
+       01 WS-PPN-DIVISOR PIC 9(1)V999.
        LINKAGE SECTION.
        01 L-PENJUALAN PIC 9(7).
        01 CALCULATED-PPN PIC 9(7).
+       01 L-TRANXDATE PIC 9(8).
       *-----------------------
-       PROCEDURE DIVISION USING L-PENJUALAN, CALCULATED-PPN.
+       PROCEDURE DIVISION USING L-PENJUALAN, CALCULATED-PPN,
+              L-TRANXDATE.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
       **
       * The main procedure of the program
       **
-        *>   MOVE ZEROES TO CALCULATED-PPN
-            COMPUTE CALCULATED-PPN = L-PENJUALAN - (L-PENJUALAN / 1.11)
+            CALL "SUB-GET-PPN-RATE" USING L-TRANXDATE, WS-PPN-DIVISOR
+            CANCEL "SUB-GET-PPN-RATE"
+            COMPUTE CALCULATED-PPN =
+                  L-PENJUALAN - (L-PENJUALAN / WS-PPN-DIVISOR)
             GOBACK.
       ** add other procedures here
        END PROGRAM SUB-TUGAS-KELOMPOK.
