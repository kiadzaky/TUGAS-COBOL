@@ -0,0 +1,74 @@
+      ******************************************************************
+      * Author:
+      * Date: 08 AUG 2026
+      * Purpose: Look up the PPN rate that was in effect on a given
+      *          transaction date, for use by SUB-TUGAS-KELOMPOK and
+      *          SUB-CALC-PPN instead of a hardcoded 1.11 divisor.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. SUB-GET-PPN-RATE.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+         SELECT PPN-RATE-FILE
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\PPN-RATE.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS RATE-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD PPN-RATE-FILE.
+       COPY "copybooks/RATE-REC.cpy".
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 RATE-FSTAT PIC XX.
+       01 WS-RATE-EOF PIC X VALUE "N".
+       01 WS-BEST-PCT PIC 9(2)V999 VALUE 11.000.
+       01 WS-BEST-EFF-DATE PIC 9(8) VALUE ZEROES.
+       01 WS-FOUND-ANY PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01 L-TRANXDATE PIC 9(8).
+       01 L-DIVISOR PIC 9(1)V999.
+      *-----------------------
+       PROCEDURE DIVISION USING L-TRANXDATE, L-DIVISOR.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * Scan the rate table for the highest effective date that is not
+      * after the transaction date; fall back to 11% if the table is
+      * missing or has no record that early.
+      **
+           OPEN INPUT PPN-RATE-FILE
+           IF RATE-FSTAT = "35"
+             MOVE 11.000 TO WS-BEST-PCT
+           ELSE
+             PERFORM UNTIL WS-RATE-EOF = "Y"
+               READ PPN-RATE-FILE NEXT
+                 AT END
+                   MOVE "Y" TO WS-RATE-EOF
+                 NOT AT END
+                   IF RT-EFF-DATE NOT > L-TRANXDATE
+                     AND RT-EFF-DATE > WS-BEST-EFF-DATE
+                     MOVE RT-RATE-PCT TO WS-BEST-PCT
+                     MOVE RT-EFF-DATE TO WS-BEST-EFF-DATE
+                     MOVE "Y" TO WS-FOUND-ANY
+                   END-IF
+               END-READ
+             END-PERFORM
+             CLOSE PPN-RATE-FILE
+           END-IF
+
+           COMPUTE L-DIVISOR = 1 + (WS-BEST-PCT / 100)
+           GOBACK.
+      ** add other procedures here
+       END PROGRAM SUB-GET-PPN-RATE.
