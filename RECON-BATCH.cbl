@@ -0,0 +1,298 @@
+      ******************************************************************
+      * Author:
+      * Date: 08 AUG 2026
+      * Purpose: Cross-file reconciliation between TUGAS-KELOMPOK's
+      *          FOOD-DELIVERY-yyyymmdd.dat and TABEL-PENJUALAN's
+      *          PENJUALAN.dat for a business date - matches records on
+      *          vendor/driver/amount and flags anything that only
+      *          shows up in one file, plus any PPN disagreement
+      *          between SUB-TUGAS-KELOMPOK and SUB-CALC-PPN on a
+      *          matched pair.
+      * Tectonics: cobc
+      * Modification History:
+      *   08 AUG 2026 - PPN comparison now uses each record's stored
+      *                 TRANXDATE instead of the run's business date.
+      *   08 AUG 2026 - Both files are now read against their new
+      *                 indexed organization (keyed on vendor code +
+      *                 transaction date); the sequential match logic
+      *                 is unchanged.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. RECON-BATCH.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+         SELECT FOOD-DELIVERY-File
+             ASSIGN TO WS-PENJUALAN-FILENAME
+          ORGANIZATION IS INDEXED
+          RECORD KEY IS FXKEY WITH DUPLICATES
+          FILE STATUS FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT Index-File
+             ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\PENJUALAN.dat"
+          ORGANIZATION IS INDEXED
+          RECORD KEY IS XKEY WITH DUPLICATES
+          FILE STATUS IDX-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT ERROR-LOG-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\ERROR.log"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS ERL-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD FOOD-DELIVERY-File.
+       01 FOOD-DELIVERY-Record.
+         05 FXKEY.
+           10 FX-VENDOR-CODE PIC X(6).
+           10 FX-TRANXDATE PIC 9(8).
+         05 FX-NAMA-VENDOR PIC X(20).
+         05 FX-PENJUALAN PIC 9(7).
+         05 FX-ONGKIR PIC 9(7).
+         05 FX-TIPS PIC 9(7).
+         05 FX-DRIVER-ID PIC X(6).
+         05 FX-DRIVER PIC X(20).
+         05 FX-TRANS-TYPE PIC X(1).
+         05 FX-OPERATOR-ID PIC X(10).
+       FD Index-File.
+       01 Index-Record.
+         05 XKEY.
+           10 XVENDOR-CODE PIC X(6).
+           10 XTRANXDATE PIC 9(8).
+         05 XNAMA-VENDOR PIC X(20).
+         05 XPENJUALAN PIC 9(7).
+         05 XONGKIR PIC 9(7).
+         05 XTIPS PIC 9(7).
+         05 XDRIVER-ID PIC X(6).
+         05 XDRIVER PIC X(20).
+         05 XTRANS-TYPE PIC X(1).
+         05 XOPERATOR-ID PIC X(10).
+       FD ERROR-LOG-File.
+       COPY "copybooks/ERRLOG-REC.cpy".
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 FSTAT PIC 99.
+       01 IDX-FSTAT PIC 99.
+       01 ERL-FSTAT PIC 99.
+       01 WS-ERR-OP PIC X(20).
+       01 WS-ERR-STAT PIC XX.
+       01 WS-ERR-MSG PIC X(60).
+       01 WS-BUSINESS-DATE PIC 9(8).
+       01 WS-PENJUALAN-FILENAME PIC X(60).
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-IDX-EOF PIC X VALUE "N".
+
+       01 WS-FD-COUNT PIC 9(4) VALUE 0.
+       01 WS-FD-DROPPED PIC 9(4) VALUE 0.
+       01 WS-FD-IDX PIC 9(4).
+       01 FOOD-DELIVERY-TABLE.
+         05 FD-ENTRY OCCURS 500 TIMES.
+           10 FT-VENDOR-CODE PIC X(6).
+           10 FT-DRIVER-ID PIC X(6).
+           10 FT-PENJUALAN PIC 9(7).
+           10 FT-ONGKIR PIC 9(7).
+           10 FT-TIPS PIC 9(7).
+           10 FT-TRANS-TYPE PIC X(1).
+           10 FT-TRANXDATE PIC 9(8).
+           10 FT-MATCHED PIC X VALUE "N".
+
+       01 WS-MATCH-IDX PIC 9(4) VALUE 0.
+       01 WS-MATCH-COUNT PIC 9(7) VALUE 0.
+       01 WS-MISSING-IN-FD-COUNT PIC 9(7) VALUE 0.
+       01 WS-MISSING-IN-IDX-COUNT PIC 9(7) VALUE 0.
+       01 WS-PPN-MISMATCH-COUNT PIC 9(7) VALUE 0.
+
+       01 WS-PPN-FD PIC 9(7).
+       01 WS-PPN-IDX PIC 9(7).
+       01 WS-HARGA-IDX PIC 9(7).
+       01 WS-MODAL-IDX PIC 9(7).
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY "RECONCILE WHICH BUSINESS DATE (YYYYMMDD)? BLANK=",
+                  "TODAY : " NO ADVANCING
+           ACCEPT WS-BUSINESS-DATE
+           IF WS-BUSINESS-DATE = 0
+              ACCEPT WS-BUSINESS-DATE FROM DATE YYYYMMDD
+           END-IF
+           STRING "C:\MAYBANK\COBOL\GNU PROJECT\data\"
+                  "FOOD-DELIVERY-" WS-BUSINESS-DATE ".dat"
+                  DELIMITED BY SIZE INTO WS-PENJUALAN-FILENAME
+           END-STRING
+
+           PERFORM LOAD-FOOD-DELIVERY
+           PERFORM RECONCILE-PENJUALAN
+           PERFORM REPORT-MISSING-IN-INDEX
+           PERFORM PRINT-RECON-SUMMARY
+
+           STOP RUN.
+
+       LOG-IO-ERROR.
+           OPEN EXTEND ERROR-LOG-File
+           ACCEPT EL-DATE FROM DATE YYYYMMDD
+           ACCEPT EL-TIME FROM TIME
+           MOVE "RECON-BATCH" TO EL-PROGRAM
+           MOVE WS-ERR-OP TO EL-OPERATION
+           MOVE WS-ERR-STAT TO EL-FSTAT
+           MOVE WS-ERR-MSG TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-File.
+
+       LOAD-FOOD-DELIVERY.
+           MOVE 0 TO WS-FD-COUNT
+           MOVE 0 TO WS-FD-DROPPED
+           OPEN INPUT FOOD-DELIVERY-File
+           IF FSTAT = "35"
+              DISPLAY "NO FOOD-DELIVERY FILE FOR THAT BUSINESS DATE"
+           ELSE
+             IF FSTAT NOT = "00"
+                MOVE "OPEN INPUT FOOD-DELIVERY-File" TO WS-ERR-OP
+                MOVE FSTAT TO WS-ERR-STAT
+                MOVE "unexpected status opening food-delivery file"
+                     TO WS-ERR-MSG
+                PERFORM LOG-IO-ERROR
+             END-IF
+             PERFORM UNTIL WS-EOF = "Y"
+               READ FOOD-DELIVERY-File NEXT
+                 AT END
+                    MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    IF WS-FD-COUNT < 500
+                       ADD 1 TO WS-FD-COUNT
+                       MOVE FX-VENDOR-CODE TO
+                             FT-VENDOR-CODE (WS-FD-COUNT)
+                       MOVE FX-DRIVER-ID TO
+                             FT-DRIVER-ID (WS-FD-COUNT)
+                       MOVE FX-PENJUALAN TO
+                             FT-PENJUALAN (WS-FD-COUNT)
+                       MOVE FX-ONGKIR TO FT-ONGKIR (WS-FD-COUNT)
+                       MOVE FX-TIPS TO FT-TIPS (WS-FD-COUNT)
+                       MOVE FX-TRANS-TYPE TO
+                             FT-TRANS-TYPE (WS-FD-COUNT)
+                       MOVE FX-TRANXDATE TO
+                             FT-TRANXDATE (WS-FD-COUNT)
+                       MOVE "N" TO FT-MATCHED (WS-FD-COUNT)
+                    ELSE
+                       ADD 1 TO WS-FD-DROPPED
+                    END-IF
+               END-READ
+             END-PERFORM
+             CLOSE FOOD-DELIVERY-File
+             IF WS-FD-DROPPED > 0
+                DISPLAY "WARNING: FOOD-DELIVERY TABLE FULL - "
+                        WS-FD-DROPPED " RECORD(S) NOT LOADED"
+                MOVE "LOAD-FOOD-DELIVERY" TO WS-ERR-OP
+                MOVE "00" TO WS-ERR-STAT
+                MOVE "food-delivery table full - records not loaded"
+                     TO WS-ERR-MSG
+                PERFORM LOG-IO-ERROR
+             END-IF
+           END-IF
+           .
+
+       RECONCILE-PENJUALAN.
+           OPEN INPUT Index-File
+           IF IDX-FSTAT NOT = "00" AND IDX-FSTAT NOT = "35"
+              MOVE "OPEN INPUT Index-File" TO WS-ERR-OP
+              MOVE IDX-FSTAT TO WS-ERR-STAT
+              MOVE "unexpected status opening index file" TO WS-ERR-MSG
+              PERFORM LOG-IO-ERROR
+           END-IF
+           IF IDX-FSTAT NOT = "35"
+             PERFORM UNTIL WS-IDX-EOF = "Y"
+               READ Index-File NEXT
+                 AT END
+                    MOVE "Y" TO WS-IDX-EOF
+                 NOT AT END
+                    PERFORM MATCH-AGAINST-FOOD-DELIVERY
+               END-READ
+             END-PERFORM
+             CLOSE Index-File
+           END-IF
+           .
+
+       MATCH-AGAINST-FOOD-DELIVERY.
+           MOVE 0 TO WS-MATCH-IDX
+           PERFORM VARYING WS-FD-IDX FROM 1 BY 1
+                     UNTIL WS-FD-IDX > WS-FD-COUNT
+             IF WS-MATCH-IDX = 0
+                AND FT-MATCHED (WS-FD-IDX) = "N"
+                AND FT-VENDOR-CODE (WS-FD-IDX) = XVENDOR-CODE
+                AND FT-DRIVER-ID (WS-FD-IDX) = XDRIVER-ID
+                AND FT-PENJUALAN (WS-FD-IDX) = XPENJUALAN
+                AND FT-ONGKIR (WS-FD-IDX) = XONGKIR
+                AND FT-TIPS (WS-FD-IDX) = XTIPS
+                MOVE WS-FD-IDX TO WS-MATCH-IDX
+             END-IF
+           END-PERFORM
+
+           IF WS-MATCH-IDX = 0
+              ADD 1 TO WS-MISSING-IN-FD-COUNT
+              DISPLAY "IN PENJUALAN.dat BUT NOT IN FOOD-DELIVERY : ",
+                     "VENDOR " XVENDOR-CODE " DRIVER " XDRIVER-ID,
+                     " PENJUALAN " XPENJUALAN
+           ELSE
+              MOVE "Y" TO FT-MATCHED (WS-MATCH-IDX)
+              ADD 1 TO WS-MATCH-COUNT
+              PERFORM COMPARE-PPN
+           END-IF
+           .
+
+       COMPARE-PPN.
+           CALL "SUB-TUGAS-KELOMPOK" USING FT-PENJUALAN (WS-MATCH-IDX),
+                  WS-PPN-FD, FT-TRANXDATE (WS-MATCH-IDX)
+           CANCEL "SUB-TUGAS-KELOMPOK"
+
+           CALL "SUB-CALC-PPN" USING XPENJUALAN, WS-PPN-IDX,
+                  WS-HARGA-IDX, WS-MODAL-IDX, XTRANXDATE
+           CANCEL "SUB-CALC-PPN"
+
+           IF WS-PPN-FD NOT = WS-PPN-IDX
+              ADD 1 TO WS-PPN-MISMATCH-COUNT
+              DISPLAY "PPN MISMATCH : VENDOR " XVENDOR-CODE,
+                     " DRIVER " XDRIVER-ID,
+                     " SUB-TUGAS-KELOMPOK PPN " WS-PPN-FD,
+                     " SUB-CALC-PPN PPN " WS-PPN-IDX
+           END-IF
+           .
+
+       REPORT-MISSING-IN-INDEX.
+           PERFORM VARYING WS-FD-IDX FROM 1 BY 1
+                     UNTIL WS-FD-IDX > WS-FD-COUNT
+             IF FT-MATCHED (WS-FD-IDX) = "N"
+                ADD 1 TO WS-MISSING-IN-IDX-COUNT
+                DISPLAY "IN FOOD-DELIVERY BUT NOT IN PENJUALAN.dat : ",
+                       "VENDOR " FT-VENDOR-CODE (WS-FD-IDX),
+                       " DRIVER " FT-DRIVER-ID (WS-FD-IDX),
+                       " PENJUALAN " FT-PENJUALAN (WS-FD-IDX)
+             END-IF
+           END-PERFORM
+           .
+
+       PRINT-RECON-SUMMARY.
+           DISPLAY " "
+           DISPLAY "RECONCILIATION SUMMARY FOR BUSINESS DATE ",
+                  WS-BUSINESS-DATE
+           DISPLAY "----------------------------------------------"
+           DISPLAY "MATCHED RECORDS               : " WS-MATCH-COUNT
+           DISPLAY "IN PENJUALAN.dat ONLY         : "
+                  WS-MISSING-IN-FD-COUNT
+           DISPLAY "IN FOOD-DELIVERY ONLY         : "
+                  WS-MISSING-IN-IDX-COUNT
+           DISPLAY "PPN CALCULATION MISMATCHES    : "
+                  WS-PPN-MISMATCH-COUNT
+           .
+      ** add other procedures here
+       END PROGRAM RECON-BATCH.
