@@ -0,0 +1,270 @@
+      ******************************************************************
+      * Author:
+      * Date: 08 AUG 2026
+      * Purpose: Per-driver payout report - sums TIPS and a percentage
+      *          of ONGKIR per driver across a day's PENJUALAN-File so
+      *          Finance gets an actual payout list instead of adding
+      *          it up by hand from the console dump.
+      * Tectonics: cobc
+      * Modification History:
+      *   08 AUG 2026 - PENJUALAN-Record picked up a TRANS-TYPE field;
+      *                 REFUND now nets a driver's payout down and VOID
+      *                 is excluded entirely.
+      *   08 AUG 2026 - PENJUALAN-Record picked up a TRANXDATE field.
+      *   08 AUG 2026 - ONGKIR payout share now comes from the run
+      *                 control record's CTL-ONGKIR-PAYOUT-PCT instead
+      *                 of a hardcoded percentage, and the report is
+      *                 now also written to a payout extract file
+      *                 finance can load straight into the pay run.
+      *   08 AUG 2026 - PENJUALAN-Record layout picked up the OPERATOR-ID
+      *                 field and the vendor code + transaction date key
+      *                 grouping now that PENJUALAN-File is an indexed
+      *                 file.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. DRIVER-PAYOUT.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+         SELECT PENJUALAN-File
+             ASSIGN TO WS-PENJUALAN-FILENAME
+          ORGANIZATION IS INDEXED
+          RECORD KEY IS XKEY WITH DUPLICATES
+          FILE STATUS FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT DRIVER-MASTER-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\DRIVER-MASTER.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS DM-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT CONTROL-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\CONTROL.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS CTL-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT PAYOUT-EXTRACT-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\DRIVER-PAYOUT.csv"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS PEX-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+      *------------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD PENJUALAN-File.
+       01 PENJUALAN-Record.
+         05 XKEY.
+           10 XVENDOR-CODE PIC X(6).
+           10 XTRANXDATE PIC 9(8).
+         05 XNAMA-VENDOR PIC X(20).
+         05 XPENJUALAN PIC 9(7).
+         05 XONGKIR PIC 9(7).
+         05 XTIPS PIC 9(7).
+         05 XDRIVER-ID PIC X(6).
+         05 XDRIVER PIC X(20).
+         05 XTRANS-TYPE PIC X(1).
+         05 XOPERATOR-ID PIC X(10).
+       FD DRIVER-MASTER-File.
+       COPY "copybooks/DRIVER-REC.cpy".
+       FD CONTROL-File.
+       COPY "copybooks/CTRL-REC.cpy".
+       FD PAYOUT-EXTRACT-File.
+       01 PAYOUT-EXTRACT-RECORD PIC X(200).
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 FSTAT PIC 99.
+       01 DM-FSTAT PIC 99.
+       01 CTL-FSTAT PIC 99.
+       01 PEX-FSTAT PIC 99.
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-DM-EOF PIC X VALUE "N".
+       01 WS-PENJUALAN-FILENAME PIC X(60).
+       01 WS-BUSINESS-DATE PIC 9(8).
+       01 WS-PCT-ONGKIR PIC 9(2)V99 VALUE 10.00.
+
+       01 WS-DRIVER-COUNT PIC 9(3) VALUE 0.
+       01 WS-DRIVER-DROPPED PIC 9(3) VALUE 0.
+       01 WS-DRIVER-IDX PIC 9(3).
+       01 DRIVER-TABLE.
+         05 DRIVER-ENTRY OCCURS 50 TIMES.
+           10 DT-ID PIC X(6).
+           10 DT-NAME PIC X(20).
+           10 DT-TOTAL-TIPS PIC S9(9).
+           10 DT-ONGKIR-SHARE PIC S9(9).
+           10 DT-TOTAL-PAYOUT PIC S9(9).
+
+       01 WS-GRAND-TIPS PIC S9(9) VALUE 0.
+       01 WS-GRAND-ONGKIR-SHARE PIC S9(9) VALUE 0.
+       01 WS-GRAND-PAYOUT PIC S9(9) VALUE 0.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY "DRIVER PAYOUT REPORT"
+           DISPLAY "PAYOUT DATE (YYYYMMDD)? BLANK = TODAY : "
+                  NO ADVANCING
+           ACCEPT WS-BUSINESS-DATE
+           IF WS-BUSINESS-DATE = 0
+              ACCEPT WS-BUSINESS-DATE FROM DATE YYYYMMDD
+           END-IF
+           STRING "C:\MAYBANK\COBOL\GNU PROJECT\data\"
+                  "FOOD-DELIVERY-" WS-BUSINESS-DATE ".dat"
+                  DELIMITED BY SIZE INTO WS-PENJUALAN-FILENAME
+           END-STRING
+
+           PERFORM LOAD-DRIVER-MASTER
+           PERFORM LOAD-ONGKIR-PCT
+           PERFORM ACCUMULATE-PAYOUTS
+           PERFORM PRINT-PAYOUT-REPORT
+           PERFORM WRITE-PAYOUT-EXTRACT
+
+           STOP RUN.
+
+       LOAD-ONGKIR-PCT.
+           OPEN INPUT CONTROL-File
+           IF CTL-FSTAT = 00
+              READ CONTROL-File
+                AT END
+                   CONTINUE
+                NOT AT END
+                   IF CTL-ONGKIR-PAYOUT-PCT NOT = ZERO
+                      MOVE CTL-ONGKIR-PAYOUT-PCT TO WS-PCT-ONGKIR
+                   END-IF
+              END-READ
+              CLOSE CONTROL-File
+           END-IF
+           .
+
+       LOAD-DRIVER-MASTER.
+           MOVE 0 TO WS-DRIVER-COUNT
+           MOVE 0 TO WS-DRIVER-DROPPED
+           OPEN INPUT DRIVER-MASTER-File
+           IF DM-FSTAT NOT = "35"
+             PERFORM UNTIL WS-DM-EOF = "Y"
+               READ DRIVER-MASTER-File NEXT
+                 AT END
+                    MOVE "Y" TO WS-DM-EOF
+                 NOT AT END
+                    IF WS-DRIVER-COUNT < 50
+                       ADD 1 TO WS-DRIVER-COUNT
+                       MOVE DM-DRIVER-ID TO DT-ID (WS-DRIVER-COUNT)
+                       MOVE DM-DRIVER-NAME TO DT-NAME (WS-DRIVER-COUNT)
+                       MOVE 0 TO DT-TOTAL-TIPS (WS-DRIVER-COUNT)
+                       MOVE 0 TO DT-ONGKIR-SHARE (WS-DRIVER-COUNT)
+                       MOVE 0 TO DT-TOTAL-PAYOUT (WS-DRIVER-COUNT)
+                    ELSE
+                       ADD 1 TO WS-DRIVER-DROPPED
+                    END-IF
+               END-READ
+             END-PERFORM
+             CLOSE DRIVER-MASTER-File
+           END-IF
+           IF WS-DRIVER-DROPPED > 0
+              DISPLAY "WARNING: DRIVER TABLE FULL - "
+                      WS-DRIVER-DROPPED " RECORD(S) NOT LOADED"
+           END-IF
+           .
+
+       ACCUMULATE-PAYOUTS.
+           OPEN INPUT PENJUALAN-File
+           IF FSTAT = "35"
+              DISPLAY "NO DATA FILE FOR THAT BUSINESS DATE"
+           ELSE
+             PERFORM UNTIL WS-EOF = "Y"
+               READ PENJUALAN-File NEXT
+                 AT END
+                    MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    PERFORM ADD-TO-DRIVER-TOTAL
+               END-READ
+             END-PERFORM
+             CLOSE PENJUALAN-File
+           END-IF
+           .
+
+       ADD-TO-DRIVER-TOTAL.
+           IF XTRANS-TYPE NOT = "V"
+              PERFORM VARYING WS-DRIVER-IDX FROM 1 BY 1
+                        UNTIL WS-DRIVER-IDX > WS-DRIVER-COUNT
+                IF DT-ID (WS-DRIVER-IDX) = XDRIVER-ID
+                   IF XTRANS-TYPE = "R"
+                      SUBTRACT XTIPS FROM DT-TOTAL-TIPS (WS-DRIVER-IDX)
+                      COMPUTE DT-ONGKIR-SHARE (WS-DRIVER-IDX) =
+                              DT-ONGKIR-SHARE (WS-DRIVER-IDX) -
+                              (XONGKIR * WS-PCT-ONGKIR / 100)
+                   ELSE
+                      ADD XTIPS TO DT-TOTAL-TIPS (WS-DRIVER-IDX)
+                      COMPUTE DT-ONGKIR-SHARE (WS-DRIVER-IDX) =
+                              DT-ONGKIR-SHARE (WS-DRIVER-IDX) +
+                              (XONGKIR * WS-PCT-ONGKIR / 100)
+                   END-IF
+                   MOVE WS-DRIVER-COUNT TO WS-DRIVER-IDX
+                END-IF
+              END-PERFORM
+           END-IF
+           .
+
+       PRINT-PAYOUT-REPORT.
+           DISPLAY " "
+           DISPLAY "DRIVER PAYOUT FOR BUSINESS DATE " WS-BUSINESS-DATE
+           DISPLAY "ONGKIR SHARE RATE : " WS-PCT-ONGKIR "%"
+           DISPLAY "----------------------------------------------"
+           DISPLAY "ID     NAME                 TIPS   ONGKIR  TOTAL"
+           PERFORM VARYING WS-DRIVER-IDX FROM 1 BY 1
+                     UNTIL WS-DRIVER-IDX > WS-DRIVER-COUNT
+             COMPUTE DT-TOTAL-PAYOUT (WS-DRIVER-IDX) =
+                   DT-TOTAL-TIPS (WS-DRIVER-IDX) +
+                   DT-ONGKIR-SHARE (WS-DRIVER-IDX)
+             DISPLAY DT-ID (WS-DRIVER-IDX), " " NO ADVANCING
+             DISPLAY DT-NAME (WS-DRIVER-IDX), " " NO ADVANCING
+             DISPLAY DT-TOTAL-TIPS (WS-DRIVER-IDX), " " NO ADVANCING
+             DISPLAY DT-ONGKIR-SHARE (WS-DRIVER-IDX), " "
+                     NO ADVANCING
+             DISPLAY DT-TOTAL-PAYOUT (WS-DRIVER-IDX)
+             ADD DT-TOTAL-TIPS (WS-DRIVER-IDX) TO WS-GRAND-TIPS
+             ADD DT-ONGKIR-SHARE (WS-DRIVER-IDX)
+                     TO WS-GRAND-ONGKIR-SHARE
+             ADD DT-TOTAL-PAYOUT (WS-DRIVER-IDX) TO WS-GRAND-PAYOUT
+           END-PERFORM
+           DISPLAY "----------------------------------------------"
+           DISPLAY "GRAND TOTAL TIPS         : " WS-GRAND-TIPS
+           DISPLAY "GRAND TOTAL ONGKIR SHARE : "
+                  WS-GRAND-ONGKIR-SHARE
+           DISPLAY "GRAND TOTAL PAYOUT       : " WS-GRAND-PAYOUT
+           .
+
+       WRITE-PAYOUT-EXTRACT.
+           OPEN OUTPUT PAYOUT-EXTRACT-File
+           MOVE SPACES TO PAYOUT-EXTRACT-RECORD
+           STRING "DRIVER-ID,DRIVER,TIPS,ONGKIR-SHARE,TOTAL-PAYOUT"
+                  DELIMITED BY SIZE INTO PAYOUT-EXTRACT-RECORD
+           END-STRING
+           WRITE PAYOUT-EXTRACT-RECORD
+           PERFORM VARYING WS-DRIVER-IDX FROM 1 BY 1
+                     UNTIL WS-DRIVER-IDX > WS-DRIVER-COUNT
+             MOVE SPACES TO PAYOUT-EXTRACT-RECORD
+             STRING FUNCTION TRIM(DT-ID (WS-DRIVER-IDX)) ","
+                    FUNCTION TRIM(DT-NAME (WS-DRIVER-IDX)) ","
+                    DT-TOTAL-TIPS (WS-DRIVER-IDX) ","
+                    DT-ONGKIR-SHARE (WS-DRIVER-IDX) ","
+                    DT-TOTAL-PAYOUT (WS-DRIVER-IDX)
+                    DELIMITED BY SIZE INTO PAYOUT-EXTRACT-RECORD
+             END-STRING
+             WRITE PAYOUT-EXTRACT-RECORD
+           END-PERFORM
+           CLOSE PAYOUT-EXTRACT-File
+           DISPLAY "PAYOUT EXTRACT WRITTEN TO DRIVER-PAYOUT.csv"
+           .
+      ** add other procedures here
+       END PROGRAM DRIVER-PAYOUT.
