@@ -3,6 +3,9 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   08 AUG 2026 - pull VAT-inclusive divisor from the effective-
+      *                 dated PPN rate table instead of hardcoded 1.11
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -23,25 +26,30 @@
        01 MODAL PIC 9(7).
        01 HARGA-JUAL PIC 9(7).
        01 RETURN-VALUE PIC 9(7).
+       01 WS-PPN-DIVISOR PIC 9(1)V999.
 
        LINKAGE SECTION.
        01 L-SALES PIC 9(7).
        01 L-CALCULATED-PPN PIC 9(7).
        01 L-HARGA-JUAL PIC 9(7).
        01 L-MODAL PIC 9(7).
+       01 L-TRANXDATE PIC 9(8).
 
       *-----------------------
        PROCEDURE DIVISION USING L-SALES, L-CALCULATED-PPN,
-              L-HARGA-JUAL, L-MODAL.
+              L-HARGA-JUAL, L-MODAL, L-TRANXDATE.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        MAIN-PROCEDURE.
       **
       * The main procedure of the program
       **
-           COMPUTE HARGA-JUAL = L-SALES * 1.11
+           CALL "SUB-GET-PPN-RATE" USING L-TRANXDATE, WS-PPN-DIVISOR
+           CANCEL "SUB-GET-PPN-RATE"
+
+           COMPUTE HARGA-JUAL = L-SALES * WS-PPN-DIVISOR
            MOVE HARGA-JUAL TO L-HARGA-JUAL
 
-           COMPUTE MODAL = L-SALES / 1.11
+           COMPUTE MODAL = L-SALES / WS-PPN-DIVISOR
            MOVE MODAL TO L-MODAL
 
            COMPUTE RETURN-VALUE = L-SALES - MODAL
