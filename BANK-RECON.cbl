@@ -0,0 +1,208 @@
+      ******************************************************************
+      * Author:
+      * Date: 08 AUG 2026
+      * Purpose: Bank deposit reconciliation - sums a business date's
+      *          PENJUALAN-File (PENJUALAN+ONGKIR+TIPS, honoring
+      *          REFUND/VOID like every other total in this system) and
+      *          compares it against the deposits posted for that date
+      *          in the imported BANK-DEPOSIT extract, flagging any
+      *          shortage or overage instead of that check happening by
+      *          hand against the bank statement.
+      * Tectonics: cobc
+      * Modification History:
+      *   08 AUG 2026 - PENJUALAN-Record now mirrors PENJUALAN-File's
+      *                 indexed organization (keyed on vendor code +
+      *                 transaction date); read path is unchanged.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       PROGRAM-ID. BANK-RECON.
+       ENVIRONMENT DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       CONFIGURATION SECTION.
+      *-----------------------
+       INPUT-OUTPUT SECTION.
+      *-----------------------
+       FILE-CONTROL.
+         SELECT PENJUALAN-File
+             ASSIGN TO WS-PENJUALAN-FILENAME
+          ORGANIZATION IS INDEXED
+          RECORD KEY IS XKEY WITH DUPLICATES
+          FILE STATUS FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT BANK-DEPOSIT-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\BANK-DEPOSIT.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS BD-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT ERROR-LOG-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\ERROR.log"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS ERL-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+      *-----------------------
+       DATA DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       FILE SECTION.
+       FD PENJUALAN-File.
+       01 PENJUALAN-Record.
+         05 XKEY.
+           10 XVENDOR-CODE PIC X(6).
+           10 XTRANXDATE PIC 9(8).
+         05 XNAMA-VENDOR PIC X(20).
+         05 XPENJUALAN PIC 9(7).
+         05 XONGKIR PIC 9(7).
+         05 XTIPS PIC 9(7).
+         05 XDRIVER-ID PIC X(6).
+         05 XDRIVER PIC X(20).
+         05 XTRANS-TYPE PIC X(1).
+         05 XOPERATOR-ID PIC X(10).
+       FD BANK-DEPOSIT-File.
+       COPY "copybooks/BANKDEP-REC.cpy".
+       FD ERROR-LOG-File.
+       COPY "copybooks/ERRLOG-REC.cpy".
+      *-----------------------
+       WORKING-STORAGE SECTION.
+       01 FSTAT PIC 99.
+       01 BD-FSTAT PIC 99.
+       01 ERL-FSTAT PIC 99.
+       01 WS-ERR-OP PIC X(20).
+       01 WS-ERR-STAT PIC XX.
+       01 WS-ERR-MSG PIC X(60).
+       01 WS-BUSINESS-DATE PIC 9(8).
+       01 WS-PENJUALAN-FILENAME PIC X(60).
+       01 WS-EOF PIC X VALUE "N".
+       01 WS-BD-EOF PIC X VALUE "N".
+
+       01 WS-TOTAL-PENJUALAN PIC S9(7) VALUE 0.
+       01 WS-TOTAL-ONGKIR PIC S9(7) VALUE 0.
+       01 WS-TOTAL-TIPS PIC S9(7) VALUE 0.
+       01 WS-COMPUTED-TOTAL PIC S9(9) VALUE 0.
+       01 WS-DEPOSIT-TOTAL PIC S9(9) VALUE 0.
+       01 WS-VARIANCE PIC S9(9) VALUE 0.
+      *-----------------------
+       PROCEDURE DIVISION.
+      *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
+       MAIN-PROCEDURE.
+      **
+      * The main procedure of the program
+      **
+           DISPLAY "RECONCILE WHICH BUSINESS DATE (YYYYMMDD)? BLANK=",
+                  "TODAY : " NO ADVANCING
+           ACCEPT WS-BUSINESS-DATE
+           IF WS-BUSINESS-DATE = 0
+              ACCEPT WS-BUSINESS-DATE FROM DATE YYYYMMDD
+           END-IF
+           STRING "C:\MAYBANK\COBOL\GNU PROJECT\data\"
+                  "FOOD-DELIVERY-" WS-BUSINESS-DATE ".dat"
+                  DELIMITED BY SIZE INTO WS-PENJUALAN-FILENAME
+           END-STRING
+
+           PERFORM COMPUTE-SALES-TOTAL
+           PERFORM LOAD-BANK-DEPOSITS
+           PERFORM COMPARE-DEPOSIT
+
+           STOP RUN.
+
+       LOG-IO-ERROR.
+           OPEN EXTEND ERROR-LOG-File
+           ACCEPT EL-DATE FROM DATE YYYYMMDD
+           ACCEPT EL-TIME FROM TIME
+           MOVE "BANK-RECON" TO EL-PROGRAM
+           MOVE WS-ERR-OP TO EL-OPERATION
+           MOVE WS-ERR-STAT TO EL-FSTAT
+           MOVE WS-ERR-MSG TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-File.
+
+       COMPUTE-SALES-TOTAL.
+           OPEN INPUT PENJUALAN-File
+           IF FSTAT = "35"
+              DISPLAY "NO DATA FILE FOR THAT BUSINESS DATE"
+           ELSE
+             IF FSTAT NOT = "00"
+                MOVE "OPEN INPUT PENJUALAN-File" TO WS-ERR-OP
+                MOVE FSTAT TO WS-ERR-STAT
+                MOVE "unexpected status opening data file"
+                     TO WS-ERR-MSG
+                PERFORM LOG-IO-ERROR
+             END-IF
+             PERFORM UNTIL WS-EOF = "Y"
+               READ PENJUALAN-File NEXT
+                 AT END
+                    MOVE "Y" TO WS-EOF
+                 NOT AT END
+                    PERFORM ADD-TO-SALES-TOTAL
+               END-READ
+             END-PERFORM
+             CLOSE PENJUALAN-File
+           END-IF
+           .
+
+       ADD-TO-SALES-TOTAL.
+           EVALUATE XTRANS-TYPE
+             WHEN "R"
+                SUBTRACT XPENJUALAN FROM WS-TOTAL-PENJUALAN
+                SUBTRACT XONGKIR FROM WS-TOTAL-ONGKIR
+                SUBTRACT XTIPS FROM WS-TOTAL-TIPS
+             WHEN "V"
+                CONTINUE
+             WHEN OTHER
+                ADD XPENJUALAN TO WS-TOTAL-PENJUALAN
+                ADD XONGKIR TO WS-TOTAL-ONGKIR
+                ADD XTIPS TO WS-TOTAL-TIPS
+           END-EVALUATE
+           .
+
+       LOAD-BANK-DEPOSITS.
+           OPEN INPUT BANK-DEPOSIT-File
+           IF BD-FSTAT = "35"
+              DISPLAY "NO BANK DEPOSIT EXTRACT FOUND"
+           ELSE
+             IF BD-FSTAT NOT = "00"
+                MOVE "OPEN INPUT BANK-DEPOSIT-File" TO WS-ERR-OP
+                MOVE BD-FSTAT TO WS-ERR-STAT
+                MOVE "unexpected status opening bank deposit file"
+                     TO WS-ERR-MSG
+                PERFORM LOG-IO-ERROR
+             END-IF
+             PERFORM UNTIL WS-BD-EOF = "Y"
+               READ BANK-DEPOSIT-File NEXT
+                 AT END
+                    MOVE "Y" TO WS-BD-EOF
+                 NOT AT END
+                    IF BD-DEPOSIT-DATE = WS-BUSINESS-DATE
+                       ADD BD-DEPOSIT-AMOUNT TO WS-DEPOSIT-TOTAL
+                    END-IF
+               END-READ
+             END-PERFORM
+             CLOSE BANK-DEPOSIT-File
+           END-IF
+           .
+
+       COMPARE-DEPOSIT.
+           COMPUTE WS-COMPUTED-TOTAL =
+                 WS-TOTAL-PENJUALAN + WS-TOTAL-ONGKIR + WS-TOTAL-TIPS
+           COMPUTE WS-VARIANCE = WS-DEPOSIT-TOTAL - WS-COMPUTED-TOTAL
+
+           DISPLAY " "
+           DISPLAY "BANK DEPOSIT RECONCILIATION FOR BUSINESS DATE ",
+                  WS-BUSINESS-DATE
+           DISPLAY "----------------------------------------------"
+           DISPLAY "COMPUTED PENJUALAN+ONGKIR+TIPS : "
+                  WS-COMPUTED-TOTAL
+           DISPLAY "BANK DEPOSIT TOTAL             : "
+                  WS-DEPOSIT-TOTAL
+           EVALUATE TRUE
+             WHEN WS-VARIANCE = 0
+                DISPLAY "DEPOSIT MATCHES COMPUTED TOTAL"
+             WHEN WS-VARIANCE > 0
+                DISPLAY "OVERAGE  : " WS-VARIANCE
+             WHEN OTHER
+                DISPLAY "SHORTAGE : " WS-VARIANCE
+           END-EVALUATE
+           .
+      ** add other procedures here
+       END PROGRAM BANK-RECON.
