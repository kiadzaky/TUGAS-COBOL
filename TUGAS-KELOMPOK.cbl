@@ -3,6 +3,50 @@
       * Date:
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   08 AUG 2026 - PENJUALAN-File is now assigned dynamically from
+      *                 a run-control record so each business day gets
+      *                 its own FOOD-DELIVERY-yyyymmdd.dat file instead
+      *                 of one ever-growing file.
+      *   08 AUG 2026 - CREATE-DATA now validates NAMA-VENDOR against a
+      *                 keyed VENDOR-MASTER file instead of free text.
+      *   08 AUG 2026 - CREATE-DATA now validates DRIVER against a
+      *                 keyed DRIVER-MASTER file (see DRIVER-PAYOUT for
+      *                 the per-driver payout report).
+      *   08 AUG 2026 - READ-DATA now sorts by vendor and prints a
+      *                 paged report with vendor-level control-break
+      *                 subtotals instead of one flat list.
+      *   08 AUG 2026 - Every OPEN/READ/WRITE now checks its FSTAT and
+      *                 logs unexpected statuses to an I/O error log.
+      *   08 AUG 2026 - CREATE-DATA now warns before writing a record
+      *                 that matches one already entered this session.
+      *   08 AUG 2026 - PENJUALAN/ONGKIR/TIPS entry now re-prompts on
+      *                 non-numeric input instead of accepting garbage.
+      *   08 AUG 2026 - Added TRANS-TYPE (SALE/REFUND/VOID) to the sales
+      *                 record; REFUND nets out of totals, VOID is
+      *                 excluded from them.
+      *   08 AUG 2026 - READ-DATA now checkpoints its read loop so a
+      *                 killed run can resume instead of starting over.
+      *   08 AUG 2026 - SORT-AND-REPORT now also writes a CSV copy of
+      *                 the report alongside the console output.
+      *   08 AUG 2026 - Added CORRECT-DATA (CORRECT/U command) to fix
+      *                 or delete a mis-entered record by position or
+      *                 by vendor+driver.
+      *   08 AUG 2026 - READ-DATA can now filter its output to one
+      *                 vendor or one driver instead of always dumping
+      *                 the whole sorted file.
+      *   08 AUG 2026 - Added TRANXDATE to PENJUALAN-Record, stamped
+      *                 from ACCEPT FROM DATE at write time; the sorted
+      *                 report now also breaks/subtotals by date within
+      *                 each vendor, and PPN lookups use the stored
+      *                 date instead of today's system date.
+      *   08 AUG 2026 - Added an OPERATOR ID prompt at startup; every
+      *                 record WRITE-DATA produces is now stamped with
+      *                 the operator who entered it.
+      *   08 AUG 2026 - PENJUALAN-File reorganized as an indexed file
+      *                 keyed on vendor code + transaction date for
+      *                 fast vendor/driver lookup; full-file reports
+      *                 still read it sequentially.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -15,10 +59,59 @@
       *-----------------------
        FILE-CONTROL.
          SELECT PENJUALAN-File
+             ASSIGN TO WS-PENJUALAN-FILENAME
+          ORGANIZATION IS INDEXED
+          RECORD KEY IS XKEY WITH DUPLICATES
+          FILE STATUS FSTAT
+          ACCESS MODE IS DYNAMIC.
+         SELECT CONTROL-File
              ASSIGN TO
-             "C:\MAYBANK\COBOL\GNU PROJECT\data\FOOD-DELIVERY.dat"
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\CONTROL.dat"
           ORGANIZATION IS LINE SEQUENTIAL
-          FILE STATUS FSTAT
+          FILE STATUS CTL-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT VENDOR-MASTER-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\VENDOR-MASTER.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS VM-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT DRIVER-MASTER-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\DRIVER-MASTER.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS DM-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT SORT-WORK-File
+             ASSIGN TO "SORTWK1".
+         SELECT SORTED-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\PENJUALAN-SORTED.tmp"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS SRT-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT ERROR-LOG-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\ERROR.log"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS ERL-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT CHECKPOINT-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\TK-READ-CHECKPOINT.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS CKP-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT CSV-REPORT-File
+             ASSIGN TO WS-CSV-FILENAME
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS CSV-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT CORRECTED-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\PENJUALAN-CORRECTED.tmp"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS COR-FSTAT
           ACCESS MODE IS SEQUENTIAL.
       *------------------------
        DATA DIVISION.
@@ -26,34 +119,379 @@
        FILE SECTION.
        FD PENJUALAN-File.
        01 PENJUALAN-Record.
+         05 XKEY.
+           10 XVENDOR-CODE PIC X(6).
+           10 XTRANXDATE PIC 9(8).
          05 XNAMA-VENDOR PIC X(20).
          05 XPENJUALAN PIC 9(7).
          05 XONGKIR PIC 9(7).
          05 XTIPS PIC 9(7).
+         05 XDRIVER-ID PIC X(6).
          05 XDRIVER PIC X(20).
+         05 XTRANS-TYPE PIC X(1).
+         05 XOPERATOR-ID PIC X(10).
        01 SPASI-RECORD PIC X(10).
+       FD CONTROL-File.
+       COPY "copybooks/CTRL-REC.cpy".
+       FD VENDOR-MASTER-File.
+       COPY "copybooks/VENDOR-REC.cpy".
+       FD DRIVER-MASTER-File.
+       COPY "copybooks/DRIVER-REC.cpy".
+       SD SORT-WORK-File.
+       01 SORT-WORK-Record.
+         05 SW-VENDOR-CODE PIC X(6).
+         05 SW-TRANXDATE PIC 9(8).
+         05 SW-NAMA-VENDOR PIC X(20).
+         05 SW-PENJUALAN PIC 9(7).
+         05 SW-ONGKIR PIC 9(7).
+         05 SW-TIPS PIC 9(7).
+         05 SW-DRIVER-ID PIC X(6).
+         05 SW-DRIVER PIC X(20).
+         05 SW-TRANS-TYPE PIC X(1).
+         05 SW-OPERATOR-ID PIC X(10).
+       FD SORTED-File.
+       01 SORTED-Record.
+         05 SR-VENDOR-CODE PIC X(6).
+         05 SR-TRANXDATE PIC 9(8).
+         05 SR-NAMA-VENDOR PIC X(20).
+         05 SR-PENJUALAN PIC 9(7).
+         05 SR-ONGKIR PIC 9(7).
+         05 SR-TIPS PIC 9(7).
+         05 SR-DRIVER-ID PIC X(6).
+         05 SR-DRIVER PIC X(20).
+         05 SR-TRANS-TYPE PIC X(1).
+         05 SR-OPERATOR-ID PIC X(10).
+       FD ERROR-LOG-File.
+       COPY "copybooks/ERRLOG-REC.cpy".
+       FD CHECKPOINT-File.
+       COPY "copybooks/CHKPT-REC.cpy".
+       FD CSV-REPORT-File.
+       01 CSV-REPORT-RECORD PIC X(200).
+       FD CORRECTED-File.
+       01 CORRECTED-Record.
+         05 CR-VENDOR-CODE PIC X(6).
+         05 CR-TRANXDATE PIC 9(8).
+         05 CR-NAMA-VENDOR PIC X(20).
+         05 CR-PENJUALAN PIC 9(7).
+         05 CR-ONGKIR PIC 9(7).
+         05 CR-TIPS PIC 9(7).
+         05 CR-DRIVER-ID PIC X(6).
+         05 CR-DRIVER PIC X(20).
+         05 CR-TRANS-TYPE PIC X(1).
+         05 CR-OPERATOR-ID PIC X(10).
       *-----------------------
        WORKING-STORAGE SECTION.
        01 FSTAT PIC 99.
+       01 CTL-FSTAT PIC 99.
+       01 VM-FSTAT PIC 99.
+       01 DM-FSTAT PIC 99.
+       01 SRT-FSTAT PIC 99.
+       01 ERL-FSTAT PIC 99.
+       01 CKP-FSTAT PIC 99.
+       01 CSV-FSTAT PIC 99.
+       01 COR-FSTAT PIC 99.
+       01 WS-CSV-FILENAME PIC X(60).
+       01 WS-CSV-PPN PIC 9(7).
+       01 WS-CSV-HARGA-JUAL PIC 9(7).
+       01 WS-CSV-MODAL PIC 9(7).
+      *-----------------------
+      * Record correction (update/delete a mis-entered record)
+      *-----------------------
+       01 WS-LOCATE-METHOD PIC X.
+       01 WS-CORRECT-POSITION PIC 9(7) VALUE 0.
+       01 WS-CORRECT-COUNT PIC 9(7) VALUE 0.
+       01 WS-CORRECT-FOUND PIC X VALUE "N".
+       01 WS-CORRECT-ACTION PIC X.
+       01 WS-FIND-VENDOR PIC X(6).
+       01 WS-FIND-DRIVER PIC X(6).
+       01 WS-CORRECT-TT PIC X.
+       01 WS-ERR-OP PIC X(20).
+       01 WS-ERR-STAT PIC XX.
+       01 WS-ERR-MSG PIC X(60).
+      *-----------------------
+      * Read-loop checkpoint/restart
+      *-----------------------
+       01 WS-CKP-EVERY PIC 9(3) VALUE 10.
+       01 WS-CKP-FOUND PIC X VALUE "N".
+       01 WS-REC-NUM PIC 9(7) VALUE 0.
+       01 WS-RESUME-COUNT PIC 9(7) VALUE 0.
+       01 WS-RESUME PIC X VALUE "N".
+       01 WS-CKP-LAST-KEY PIC X(20).
+       01 WS-CKP-KEY-MISMATCH PIC X VALUE "N".
+      *-----------------------
+      * READ-DATA vendor/driver filter
+      *-----------------------
+       01 WS-FILTER-MODE PIC X VALUE "N".
+       01 WS-FILTER-VENDOR PIC X(20).
+       01 WS-FILTER-DRIVER PIC X(20).
+       01 WS-FILTER-MATCH PIC X VALUE "Y".
+      *-----------------------
+      * Vendor/date control-break report
+      *-----------------------
+       01 WS-BREAK-VENDOR PIC X(6).
+       01 WS-BREAK-DATE PIC 9(8).
+       01 WS-FIRST-VENDOR PIC X VALUE "Y".
+       01 WS-LINE-COUNT PIC 9(3) VALUE 0.
+       01 WS-PAGE-NO PIC 9(3) VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 9(2) VALUE 20.
+       01 WS-SUB-PENJUALAN PIC S9(7) VALUE 0.
+       01 WS-SUB-ONGKIR PIC S9(7) VALUE 0.
+       01 WS-SUB-TIPS PIC S9(7) VALUE 0.
+       01 WS-DATE-SUB-PENJUALAN PIC S9(7) VALUE 0.
+       01 WS-DATE-SUB-ONGKIR PIC S9(7) VALUE 0.
+       01 WS-DATE-SUB-TIPS PIC S9(7) VALUE 0.
        01 WS-COMMAND PIC XX.
+       01 WS-OPERATOR-ID PIC X(10).
+       01 WS-NUM-ENTRY PIC X(7).
+       01 WS-SAVE-DRIVER-ID PIC X(6).
+       01 WS-SAVE-DRIVER PIC X(20).
        01 TBL-PENJUALAN.
+         05 VENDOR-CODE PIC X(6).
+         05 TRANXDATE PIC 9(8).
          05 NAMA-VENDOR PIC X(20).
          05 PENJUALAN PIC 9(7).
          05 ONGKIR PIC 9(7).
          05 TIPS PIC 9(7).
+         05 DRIVER-ID PIC X(6).
          05 DRIVER PIC X(20).
+         05 TRANS-TYPE PIC X(1).
+         05 OPERATOR-ID PIC X(10).
        01 WS-SPASI PIC XX VALUE SPACE.
        01 WS-EOF PIC X.
        01 WS-CALCULATED-PPN PIC 9(7).
-       01 WS-TOTAL-PENJUALAN PIC 9(7).
-       01 WS-TOTAL-ONGKIR PIC 9(7).
-       01 WS-TOTAL-TIPS PIC 9(7).
+       01 WS-TOTAL-PENJUALAN PIC S9(7).
+       01 WS-TOTAL-ONGKIR PIC S9(7).
+       01 WS-TOTAL-TIPS PIC S9(7).
+      *-----------------------
+      * Daily file naming (WS-BUSINESS-DATE drives the file name; it
+      * defaults to today but READ-DATA lets the operator point at a
+      * different day's file)
+      *-----------------------
+       01 WS-PENJUALAN-FILENAME PIC X(60).
+       01 WS-FILE-BASE PIC X(50)
+             VALUE "C:\MAYBANK\COBOL\GNU PROJECT\data\".
+       01 WS-BUSINESS-DATE PIC 9(8).
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-DATE-OVERRIDE PIC X(8).
+       01 WS-SESSION-BUSINESS-DATE PIC 9(8).
+       01 WS-SESSION-FILENAME PIC X(60).
+      *-----------------------
+      * Vendor master lookup table, loaded once at startup
+      *-----------------------
+       01 WS-VENDOR-COUNT PIC 9(3) VALUE 0.
+       01 WS-VENDOR-DROPPED PIC 9(3) VALUE 0.
+       01 WS-VENDOR-IDX PIC 9(3).
+       01 WS-VENDOR-FOUND PIC X VALUE "N".
+       01 WS-VM-EOF PIC X VALUE "N".
+       01 VENDOR-TABLE.
+         05 VENDOR-ENTRY OCCURS 50 TIMES.
+           10 VT-CODE PIC X(6).
+           10 VT-NAME PIC X(20).
+      *-----------------------
+      * Driver master lookup table, loaded once at startup
+      *-----------------------
+       01 WS-DRIVER-COUNT PIC 9(3) VALUE 0.
+       01 WS-DRIVER-DROPPED PIC 9(3) VALUE 0.
+       01 WS-DRIVER-IDX PIC 9(3).
+       01 WS-DRIVER-FOUND PIC X VALUE "N".
+       01 WS-DM-EOF PIC X VALUE "N".
+       01 DRIVER-TABLE.
+         05 DRIVER-ENTRY OCCURS 50 TIMES.
+           10 DT-ID PIC X(6).
+           10 DT-NAME PIC X(20).
+           10 DT-RATE PIC 9(3)V99.
+      *-----------------------
+      * Same-session duplicate-entry check
+      *-----------------------
+       01 WS-RECENT-COUNT PIC 9(3) VALUE 0.
+       01 WS-RECENT-IDX PIC 9(3).
+       01 WS-DUPLICATE-FOUND PIC X VALUE "N".
+       01 RECENT-TABLE.
+         05 RECENT-ENTRY OCCURS 50 TIMES.
+           10 RE-VENDOR-CODE PIC X(6).
+           10 RE-DRIVER-ID PIC X(6).
+           10 RE-PENJUALAN PIC 9(7).
+           10 RE-ONGKIR PIC 9(7).
+           10 RE-TIPS PIC 9(7).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
       **
       * The main procedure of the program
       **
+       INIT-CONTROL.
+              DISPLAY "OPERATOR ID : " NO ADVANCING
+              ACCEPT WS-OPERATOR-ID
+              ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+              MOVE WS-TODAY-DATE TO WS-BUSINESS-DATE
+              OPEN INPUT CONTROL-File
+              IF CTL-FSTAT = 00
+                READ CONTROL-File
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     IF CTL-FILE-BASE NOT = SPACES
+                        MOVE CTL-FILE-BASE TO WS-FILE-BASE
+                     END-IF
+                     IF CTL-BUSINESS-DATE NOT = ZERO
+                        MOVE CTL-BUSINESS-DATE TO WS-BUSINESS-DATE
+                     END-IF
+                END-READ
+                CLOSE CONTROL-File
+              ELSE
+                IF CTL-FSTAT NOT = 35
+                   MOVE "OPEN INPUT CONTROL-File" TO WS-ERR-OP
+                   MOVE CTL-FSTAT TO WS-ERR-STAT
+                   MOVE "unexpected status opening control file"
+                        TO WS-ERR-MSG
+                   PERFORM LOG-IO-ERROR
+                END-IF
+              END-IF
+              PERFORM BUILD-PENJUALAN-FILENAME
+              MOVE WS-BUSINESS-DATE TO WS-SESSION-BUSINESS-DATE
+              MOVE WS-PENJUALAN-FILENAME TO WS-SESSION-FILENAME
+              PERFORM LOAD-VENDOR-MASTER
+              PERFORM LOAD-DRIVER-MASTER
+              GO TO CHECK-IF-FILE-EXIST.
+
+       LOAD-DRIVER-MASTER.
+              MOVE 0 TO WS-DRIVER-COUNT
+              MOVE 0 TO WS-DRIVER-DROPPED
+              MOVE "N" TO WS-DM-EOF
+              OPEN INPUT DRIVER-MASTER-File
+              IF DM-FSTAT NOT = "35" AND DM-FSTAT NOT = "00"
+                 MOVE "OPEN INPUT DRIVER-MASTER-File" TO WS-ERR-OP
+                 MOVE DM-FSTAT TO WS-ERR-STAT
+                 MOVE "unexpected status opening driver master"
+                      TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+              IF DM-FSTAT NOT = "35"
+                PERFORM UNTIL WS-DM-EOF = "Y"
+                  READ DRIVER-MASTER-File NEXT
+                    AT END
+                       MOVE "Y" TO WS-DM-EOF
+                    NOT AT END
+                       IF WS-DRIVER-COUNT < 50
+                          ADD 1 TO WS-DRIVER-COUNT
+                          MOVE DM-DRIVER-ID TO
+                                DT-ID (WS-DRIVER-COUNT)
+                          MOVE DM-DRIVER-NAME TO
+                                DT-NAME (WS-DRIVER-COUNT)
+                          MOVE DM-BASE-RATE TO
+                                DT-RATE (WS-DRIVER-COUNT)
+                       ELSE
+                          ADD 1 TO WS-DRIVER-DROPPED
+                       END-IF
+                  END-READ
+                END-PERFORM
+                CLOSE DRIVER-MASTER-File
+              END-IF
+              IF WS-DRIVER-DROPPED > 0
+                 DISPLAY "WARNING: DRIVER TABLE FULL - "
+                         WS-DRIVER-DROPPED " RECORD(S) NOT LOADED"
+                 MOVE "LOAD-DRIVER-MASTER" TO WS-ERR-OP
+                 MOVE "00" TO WS-ERR-STAT
+                 MOVE "driver table full - records not loaded"
+                      TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+              .
+
+       LOOKUP-DRIVER.
+              MOVE "N" TO WS-DRIVER-FOUND
+              PERFORM VARYING WS-DRIVER-IDX FROM 1 BY 1
+                        UNTIL WS-DRIVER-IDX > WS-DRIVER-COUNT
+                IF DT-ID (WS-DRIVER-IDX) = DRIVER-ID
+                   MOVE DT-NAME (WS-DRIVER-IDX) TO DRIVER
+                   MOVE "Y" TO WS-DRIVER-FOUND
+                   MOVE WS-DRIVER-COUNT TO WS-DRIVER-IDX
+                END-IF
+              END-PERFORM
+              .
+
+       LOAD-VENDOR-MASTER.
+              MOVE 0 TO WS-VENDOR-COUNT
+              MOVE 0 TO WS-VENDOR-DROPPED
+              MOVE "N" TO WS-VM-EOF
+              OPEN INPUT VENDOR-MASTER-File
+              IF VM-FSTAT NOT = "35" AND VM-FSTAT NOT = "00"
+                 MOVE "OPEN INPUT VENDOR-MASTER-File" TO WS-ERR-OP
+                 MOVE VM-FSTAT TO WS-ERR-STAT
+                 MOVE "unexpected status opening vendor master"
+                      TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+              IF VM-FSTAT NOT = "35"
+                PERFORM UNTIL WS-VM-EOF = "Y"
+                  READ VENDOR-MASTER-File NEXT
+                    AT END
+                       MOVE "Y" TO WS-VM-EOF
+                    NOT AT END
+                       IF WS-VENDOR-COUNT < 50
+                          ADD 1 TO WS-VENDOR-COUNT
+                          MOVE VM-VENDOR-CODE TO
+                                VT-CODE (WS-VENDOR-COUNT)
+                          MOVE VM-VENDOR-NAME TO
+                                VT-NAME (WS-VENDOR-COUNT)
+                       ELSE
+                          ADD 1 TO WS-VENDOR-DROPPED
+                       END-IF
+                  END-READ
+                END-PERFORM
+                CLOSE VENDOR-MASTER-File
+              END-IF
+              IF WS-VENDOR-DROPPED > 0
+                 DISPLAY "WARNING: VENDOR TABLE FULL - "
+                         WS-VENDOR-DROPPED " RECORD(S) NOT LOADED"
+                 MOVE "LOAD-VENDOR-MASTER" TO WS-ERR-OP
+                 MOVE "00" TO WS-ERR-STAT
+                 MOVE "vendor table full - records not loaded"
+                      TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+              .
+
+       LOOKUP-VENDOR.
+              MOVE "N" TO WS-VENDOR-FOUND
+              PERFORM VARYING WS-VENDOR-IDX FROM 1 BY 1
+                        UNTIL WS-VENDOR-IDX > WS-VENDOR-COUNT
+                IF VT-CODE (WS-VENDOR-IDX) = VENDOR-CODE
+                   MOVE VT-NAME (WS-VENDOR-IDX) TO NAMA-VENDOR
+                   MOVE "Y" TO WS-VENDOR-FOUND
+                   MOVE WS-VENDOR-COUNT TO WS-VENDOR-IDX
+                END-IF
+              END-PERFORM
+              .
+
+       LOG-IO-ERROR.
+              MOVE "TUGAS-KELOMPOK" TO EL-PROGRAM
+              MOVE WS-ERR-OP TO EL-OPERATION
+              MOVE WS-ERR-STAT TO EL-FSTAT
+              MOVE WS-ERR-MSG TO EL-MESSAGE
+              ACCEPT EL-DATE FROM DATE YYYYMMDD
+              ACCEPT EL-TIME FROM TIME
+              OPEN EXTEND ERROR-LOG-File
+              WRITE ERROR-LOG-RECORD
+              CLOSE ERROR-LOG-File
+              .
+
+       BUILD-PENJUALAN-FILENAME.
+              MOVE SPACES TO WS-PENJUALAN-FILENAME
+              STRING FUNCTION TRIM(WS-FILE-BASE)
+                     "FOOD-DELIVERY-" WS-BUSINESS-DATE ".dat"
+                     DELIMITED BY SIZE INTO WS-PENJUALAN-FILENAME
+              END-STRING
+              .
+
+       BUILD-CSV-FILENAME.
+              MOVE SPACES TO WS-CSV-FILENAME
+              STRING FUNCTION TRIM(WS-FILE-BASE)
+                     "SALES-REPORT-" WS-BUSINESS-DATE ".csv"
+                     DELIMITED BY SIZE INTO WS-CSV-FILENAME
+              END-STRING
+              .
+
        CHECK-IF-FILE-EXIST.
            OPEN INPUT PENJUALAN-File.
            IF FSTAT = "35"
@@ -63,17 +501,199 @@
              DISPLAY "FILE CREATED"
              CLOSE PENJUALAN-File
            ELSE
+             IF FSTAT NOT = "00"
+                MOVE "OPEN INPUT PENJUALAN-File" TO WS-ERR-OP
+                MOVE FSTAT TO WS-ERR-STAT
+                MOVE "unexpected status checking data file"
+                     TO WS-ERR-MSG
+                PERFORM LOG-IO-ERROR
+             END-IF
              DISPLAY "File sudah ada"
            END-IF
            CLOSE PENJUALAN-File.
+           GO TO PROCEDURE-START.
 
-       PROCEDURE-START.
-              DISPLAY "CREATE (C) / READ (R) / ANYTPE QUIT ?"
+       CORRECT-DATA.
+              DISPLAY "CORRECT WHICH BUSINESS DATE (YYYYMMDD)? BLANK=",
+                     "CURRENT: " NO ADVANCING
+              ACCEPT WS-DATE-OVERRIDE
+              IF WS-DATE-OVERRIDE NOT = SPACES
+                     MOVE WS-DATE-OVERRIDE TO WS-BUSINESS-DATE
+                     PERFORM BUILD-PENJUALAN-FILENAME
+              END-IF
+
+              MOVE 0 TO WS-CORRECT-COUNT
+              MOVE "N" TO WS-CORRECT-FOUND
+              DISPLAY "LOCATE BY (P)OSITION OR (V)ENDOR+DRIVER : "
                      NO ADVANCING
+              ACCEPT WS-LOCATE-METHOD
+              IF WS-LOCATE-METHOD = "P" OR WS-LOCATE-METHOD = "p"
+                 DISPLAY "RECORD POSITION (1 = FIRST) : " NO ADVANCING
+                 ACCEPT WS-CORRECT-POSITION
+              ELSE
+                 DISPLAY "VENDOR CODE : " NO ADVANCING
+                 ACCEPT WS-FIND-VENDOR
+                 DISPLAY "DRIVER ID : " NO ADVANCING
+                 ACCEPT WS-FIND-DRIVER
+              END-IF
+
+              OPEN INPUT PENJUALAN-File
+              IF FSTAT NOT = "00" AND FSTAT NOT = "35"
+                 MOVE "OPEN INPUT PENJUALAN-File" TO WS-ERR-OP
+                 MOVE FSTAT TO WS-ERR-STAT
+                 MOVE "unexpected status opening data file"
+                      TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+
+              IF FSTAT = "35"
+                 DISPLAY "NO DATA FILE FOR THAT BUSINESS DATE"
+              ELSE
+                 OPEN OUTPUT CORRECTED-File
+                 IF COR-FSTAT NOT = "00"
+                    MOVE "OPEN OUTPUT CORRECTED-File" TO WS-ERR-OP
+                    MOVE COR-FSTAT TO WS-ERR-STAT
+                    MOVE "unexpected status opening correction file"
+                         TO WS-ERR-MSG
+                    PERFORM LOG-IO-ERROR
+                 END-IF
+
+                 MOVE "N" TO WS-EOF
+                 PERFORM UNTIL WS-EOF = "Y"
+                   READ PENJUALAN-File NEXT
+                     AT END
+                        MOVE "Y" TO WS-EOF
+                     NOT AT END
+                        ADD 1 TO WS-CORRECT-COUNT
+                        IF WS-CORRECT-FOUND = "N" AND
+                           ((WS-LOCATE-METHOD = "P" OR
+                             WS-LOCATE-METHOD = "p")
+                            AND WS-CORRECT-COUNT = WS-CORRECT-POSITION)
+                           OR (WS-CORRECT-FOUND = "N" AND
+                               WS-LOCATE-METHOD NOT = "P" AND
+                               WS-LOCATE-METHOD NOT = "p" AND
+                               XVENDOR-CODE = WS-FIND-VENDOR AND
+                               XDRIVER-ID = WS-FIND-DRIVER)
+                           MOVE "Y" TO WS-CORRECT-FOUND
+                           PERFORM CORRECT-THIS-RECORD
+                        ELSE
+                           PERFORM COPY-RECORD-UNCHANGED
+                        END-IF
+                   END-READ
+                 END-PERFORM
+                 CLOSE PENJUALAN-File
+                 CLOSE CORRECTED-File
+
+                 IF WS-CORRECT-FOUND = "N"
+                    DISPLAY "RECORD NOT FOUND - NO CHANGES MADE"
+                 ELSE
+                    PERFORM REPLACE-PENJUALAN-FILE
+                    DISPLAY "CORRECTION APPLIED"
+                 END-IF
+              END-IF
+              MOVE WS-SESSION-BUSINESS-DATE TO WS-BUSINESS-DATE
+              MOVE WS-SESSION-FILENAME TO WS-PENJUALAN-FILENAME
+              GO PROCEDURE-START
+              .
+
+       COPY-RECORD-UNCHANGED.
+              MOVE PENJUALAN-RECORD TO CORRECTED-RECORD
+              WRITE CORRECTED-RECORD
+              .
+
+       CORRECT-THIS-RECORD.
+              DISPLAY "FOUND : " XVENDOR-CODE " " XNAMA-VENDOR
+              DISPLAY "  PENJUALAN " XPENJUALAN " ONGKIR " XONGKIR,
+                     " TIPS " XTIPS " TYPE " XTRANS-TYPE
+              DISPLAY "(U)PDATE / (D)ELETE / (C)ANCEL : " NO ADVANCING
+              ACCEPT WS-CORRECT-ACTION
+              EVALUATE WS-CORRECT-ACTION
+                WHEN "D"
+                WHEN "d"
+                   DISPLAY "RECORD WILL BE REMOVED"
+                WHEN "U"
+                WHEN "u"
+                   MOVE PENJUALAN-RECORD TO CORRECTED-RECORD
+                   DISPLAY "NEW DRIVER ID (BLANK = KEEP) : "
+                          NO ADVANCING
+                   ACCEPT WS-FIND-DRIVER
+                   IF WS-FIND-DRIVER NOT = SPACES
+                      MOVE DRIVER-ID TO WS-SAVE-DRIVER-ID
+                      MOVE DRIVER TO WS-SAVE-DRIVER
+                      MOVE WS-FIND-DRIVER TO DRIVER-ID
+                      PERFORM LOOKUP-DRIVER
+                      IF WS-DRIVER-FOUND = "Y"
+                         MOVE WS-FIND-DRIVER TO CR-DRIVER-ID
+                         MOVE DRIVER TO CR-DRIVER
+                      ELSE
+                         DISPLAY "UNKNOWN DRIVER ID - DRIVER NOT ",
+                                "CHANGED"
+                      END-IF
+                      MOVE WS-SAVE-DRIVER-ID TO DRIVER-ID
+                      MOVE WS-SAVE-DRIVER TO DRIVER
+                   END-IF
+                   DISPLAY "NEW PENJUALAN (BLANK = KEEP) : "
+                          NO ADVANCING
+                   ACCEPT WS-NUM-ENTRY
+                   IF WS-NUM-ENTRY NOT = SPACES
+                      AND FUNCTION TRIM(WS-NUM-ENTRY) IS NUMERIC
+                      MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO CR-PENJUALAN
+                   END-IF
+                   DISPLAY "NEW ONGKIR (BLANK = KEEP) : " NO ADVANCING
+                   ACCEPT WS-NUM-ENTRY
+                   IF WS-NUM-ENTRY NOT = SPACES
+                      AND FUNCTION TRIM(WS-NUM-ENTRY) IS NUMERIC
+                      MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO CR-ONGKIR
+                   END-IF
+                   DISPLAY "NEW TIPS (BLANK = KEEP) : " NO ADVANCING
+                   ACCEPT WS-NUM-ENTRY
+                   IF WS-NUM-ENTRY NOT = SPACES
+                      AND FUNCTION TRIM(WS-NUM-ENTRY) IS NUMERIC
+                      MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO CR-TIPS
+                   END-IF
+                   DISPLAY "NEW TRANSACTION TYPE (BLANK = KEEP) : "
+                          NO ADVANCING
+                   ACCEPT WS-CORRECT-TT
+                   IF WS-CORRECT-TT = "S" OR WS-CORRECT-TT = "s"
+                      OR WS-CORRECT-TT = "R" OR WS-CORRECT-TT = "r"
+                      OR WS-CORRECT-TT = "V" OR WS-CORRECT-TT = "v"
+                      MOVE FUNCTION UPPER-CASE(WS-CORRECT-TT)
+                            TO CR-TRANS-TYPE
+                   END-IF
+                   WRITE CORRECTED-RECORD
+                WHEN OTHER
+                   MOVE PENJUALAN-RECORD TO CORRECTED-RECORD
+                   WRITE CORRECTED-RECORD
+              END-EVALUATE
+              .
+
+       REPLACE-PENJUALAN-FILE.
+              OPEN OUTPUT PENJUALAN-File
+              OPEN INPUT CORRECTED-File
+              MOVE "N" TO WS-EOF
+              PERFORM UNTIL WS-EOF = "Y"
+                READ CORRECTED-File NEXT
+                  AT END
+                     MOVE "Y" TO WS-EOF
+                  NOT AT END
+                     MOVE CORRECTED-RECORD TO PENJUALAN-RECORD
+                     WRITE PENJUALAN-RECORD
+                END-READ
+              END-PERFORM
+              CLOSE CORRECTED-File
+              CLOSE PENJUALAN-File
+              .
+
+       PROCEDURE-START.
+              DISPLAY "CREATE (C) / READ (R) / CORRECT (U) / ANYTPE",
+                     " QUIT ?" NO ADVANCING
               ACCEPT WS-COMMAND
               IF WS-COMMAND = "C" OR WS-COMMAND = "c"
                      PERFORM CREATE-DATA
               END-IF.
+              IF WS-COMMAND = "U" OR WS-COMMAND = "u"
+                     PERFORM CORRECT-DATA
+              END-IF.
               IF WS-COMMAND = "R" OR WS-COMMAND = "r"
                      PERFORM READ-DATA
               ELSE
@@ -84,64 +704,453 @@
       ** add other procedures here
 
        READ-DATA.
-              OPEN INPUT PENJUALAN-File.
-              DISPLAY "MENAMPILKAN DATA"
+              DISPLAY "READ WHICH BUSINESS DATE (YYYYMMDD)? BLANK=",
+                     "CURRENT: " NO ADVANCING
+              ACCEPT WS-DATE-OVERRIDE
+              IF WS-DATE-OVERRIDE NOT = SPACES
+                     MOVE WS-DATE-OVERRIDE TO WS-BUSINESS-DATE
+                     PERFORM BUILD-PENJUALAN-FILENAME
+              END-IF
+              MOVE "N" TO WS-FILTER-MODE
+              MOVE SPACES TO WS-FILTER-VENDOR WS-FILTER-DRIVER
+              DISPLAY "FILTER BY VENDOR (V) / DRIVER (D) / NONE (N)",
+                     "? : " NO ADVANCING
+              ACCEPT WS-FILTER-MODE
+              EVALUATE WS-FILTER-MODE
+                WHEN "V" WHEN "v"
+                   MOVE "V" TO WS-FILTER-MODE
+                   DISPLAY "VENDOR NAME TO MATCH : " NO ADVANCING
+                   ACCEPT WS-FILTER-VENDOR
+                WHEN "D" WHEN "d"
+                   MOVE "D" TO WS-FILTER-MODE
+                   DISPLAY "DRIVER NAME TO MATCH : " NO ADVANCING
+                   ACCEPT WS-FILTER-DRIVER
+                WHEN OTHER
+                   MOVE "N" TO WS-FILTER-MODE
+              END-EVALUATE
+              PERFORM SORT-AND-REPORT
+              CANCEL "SUB-TUGAS-KELOMPOK"
+              MOVE WS-SESSION-BUSINESS-DATE TO WS-BUSINESS-DATE
+              MOVE WS-SESSION-FILENAME TO WS-PENJUALAN-FILENAME
+              GO PROCEDURE-START
+              .
+
+       SORT-AND-REPORT.
+              PERFORM BUILD-CSV-FILENAME
+              OPEN OUTPUT CSV-REPORT-File
+              IF CSV-FSTAT NOT = "00"
+                 MOVE "OPEN OUTPUT CSV-REPORT-File" TO WS-ERR-OP
+                 MOVE CSV-FSTAT TO WS-ERR-STAT
+                 MOVE "unexpected status opening csv report file"
+                      TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+              MOVE SPACES TO CSV-REPORT-RECORD
+              STRING "VENDOR-CODE,NAMA-VENDOR,PENJUALAN,ONGKIR,TIPS,"
+                     "DRIVER-ID,DRIVER,TRANS-TYPE,TRANXDATE,"
+                     "OPERATOR-ID,CALCULATED-PPN,HARGA-JUAL,MODAL"
+                     DELIMITED BY SIZE INTO CSV-REPORT-RECORD
+              END-STRING
+              WRITE CSV-REPORT-RECORD
+
+              SORT SORT-WORK-File ON ASCENDING KEY SW-VENDOR-CODE
+                     ON ASCENDING KEY SW-TRANXDATE
+                     USING PENJUALAN-File
+                     GIVING SORTED-File
+              OPEN INPUT SORTED-File
+              IF SRT-FSTAT NOT = "00"
+                 MOVE "OPEN INPUT SORTED-File" TO WS-ERR-OP
+                 MOVE SRT-FSTAT TO WS-ERR-STAT
+                 MOVE "unexpected status opening sorted work file"
+                      TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+              MOVE "N" TO WS-EOF
+              MOVE "Y" TO WS-FIRST-VENDOR
+              MOVE SPACES TO WS-BREAK-VENDOR
+              MOVE 0 TO WS-PAGE-NO WS-LINE-COUNT
+              MOVE 0 TO WS-TOTAL-PENJUALAN WS-TOTAL-ONGKIR
+                        WS-TOTAL-TIPS
+              MOVE 0 TO WS-SUB-PENJUALAN WS-SUB-ONGKIR WS-SUB-TIPS
+              MOVE 0 TO WS-DATE-SUB-PENJUALAN WS-DATE-SUB-ONGKIR
+                        WS-DATE-SUB-TIPS
+              MOVE 0 TO WS-REC-NUM
+
+              PERFORM LOAD-CHECKPOINT
+              IF WS-CKP-FOUND = "Y"
+                 DISPLAY "CHECKPOINT FOUND AT RECORD "WS-RESUME-COUNT,
+                        " FOR THIS FILE - RESUME? (Y/N) : "
+                        NO ADVANCING
+                 ACCEPT WS-RESUME
+                 IF WS-RESUME = "Y" OR WS-RESUME = "y"
+                    PERFORM SKIP-TO-CHECKPOINT
+                 END-IF
+              END-IF
+
+              PERFORM UNTIL WS-EOF = "Y"
+                    READ SORTED-File NEXT
+                      AT END
+                         MOVE "Y" TO WS-EOF
+                      NOT AT END
+                         PERFORM CHECK-FILTER-MATCH
+                         IF WS-FILTER-MATCH = "Y"
+                            PERFORM PROCESS-SORTED-RECORD
+                         END-IF
+                         ADD 1 TO WS-REC-NUM
+                         IF FUNCTION MOD(WS-REC-NUM, WS-CKP-EVERY) = 0
+                            PERFORM SAVE-CHECKPOINT
+                         END-IF
+                    END-READ
+              END-PERFORM
+              IF WS-FIRST-VENDOR = "N"
+                 PERFORM PRINT-DATE-SUBTOTAL
+                 PERFORM PRINT-VENDOR-SUBTOTAL
+              END-IF
+              CLOSE SORTED-File
+              CLOSE CSV-REPORT-File
+              PERFORM CLEAR-CHECKPOINT
+              DISPLAY "-----------------------------------------------",
+              "----------------------------------------------"
+              DISPLAY "GRAND TOTAL PENJUALAN : "WS-TOTAL-PENJUALAN
+              DISPLAY "GRAND TOTAL ONGKIR : "WS-TOTAL-ONGKIR
+              DISPLAY "GRAND TOTAL TIPS : "WS-TOTAL-TIPS
+              .
+
+       LOAD-CHECKPOINT.
+              MOVE "N" TO WS-CKP-FOUND
+              MOVE 0 TO WS-RESUME-COUNT
+              OPEN INPUT CHECKPOINT-File
+              IF CKP-FSTAT = "00"
+                 READ CHECKPOINT-File
+                   AT END
+                      CONTINUE
+                   NOT AT END
+                      IF CK-SOURCE-FILE = WS-PENJUALAN-FILENAME
+                         AND CK-REC-COUNT > 0
+                         AND CK-FILTER-MODE = WS-FILTER-MODE
+                         AND CK-FILTER-VENDOR = WS-FILTER-VENDOR
+                         AND CK-FILTER-DRIVER = WS-FILTER-DRIVER
+                         MOVE "Y" TO WS-CKP-FOUND
+                         MOVE CK-REC-COUNT TO WS-RESUME-COUNT
+                         MOVE CK-LAST-KEY TO WS-CKP-LAST-KEY
+                         MOVE CK-TOTAL-PENJUALAN TO WS-TOTAL-PENJUALAN
+                         MOVE CK-TOTAL-ONGKIR TO WS-TOTAL-ONGKIR
+                         MOVE CK-TOTAL-TIPS TO WS-TOTAL-TIPS
+                      ELSE
+                         IF CK-SOURCE-FILE = WS-PENJUALAN-FILENAME
+                            AND CK-REC-COUNT > 0
+                            DISPLAY "CHECKPOINT FILTER DOES NOT MATCH ",
+                            "THIS RUN'S FILTER - IGNORING CHECKPOINT ",
+                            "AND STARTING FROM RECORD 1."
+                         END-IF
+                      END-IF
+                 END-READ
+                 CLOSE CHECKPOINT-File
+              END-IF
+              .
+
+       SKIP-TO-CHECKPOINT.
+              MOVE "N" TO WS-CKP-KEY-MISMATCH
+              PERFORM WS-RESUME-COUNT TIMES
+                 READ SORTED-File NEXT
+                   AT END
+                      MOVE "Y" TO WS-EOF
+                      MOVE "Y" TO WS-CKP-KEY-MISMATCH
+                 END-READ
+              END-PERFORM
+              IF WS-EOF NOT = "Y"
+                 AND SR-VENDOR-CODE NOT = WS-CKP-LAST-KEY (1:6)
+                 MOVE "Y" TO WS-CKP-KEY-MISMATCH
+              END-IF
+              IF WS-CKP-KEY-MISMATCH = "Y"
+                 DISPLAY "CHECKPOINT KEY DOES NOT MATCH THE RECORD ",
+                 "AT THAT POSITION - DATA HAS CHANGED SINCE THE ",
+                 "CHECKPOINT WAS SAVED. RESTARTING FROM RECORD 1."
+                 CLOSE SORTED-File
+                 OPEN INPUT SORTED-File
+                 MOVE "N" TO WS-EOF
+                 MOVE 0 TO WS-REC-NUM
+                 MOVE 0 TO WS-TOTAL-PENJUALAN WS-TOTAL-ONGKIR
+                           WS-TOTAL-TIPS
+              ELSE
+                 MOVE WS-RESUME-COUNT TO WS-REC-NUM
+              END-IF
+              .
+
+       SAVE-CHECKPOINT.
+              MOVE WS-PENJUALAN-FILENAME TO CK-SOURCE-FILE
+              MOVE SR-VENDOR-CODE TO CK-LAST-KEY
+              MOVE WS-REC-NUM TO CK-REC-COUNT
+              MOVE WS-TOTAL-PENJUALAN TO CK-TOTAL-PENJUALAN
+              MOVE WS-TOTAL-ONGKIR TO CK-TOTAL-ONGKIR
+              MOVE WS-TOTAL-TIPS TO CK-TOTAL-TIPS
+              MOVE WS-FILTER-MODE TO CK-FILTER-MODE
+              MOVE WS-FILTER-VENDOR TO CK-FILTER-VENDOR
+              MOVE WS-FILTER-DRIVER TO CK-FILTER-DRIVER
+              OPEN OUTPUT CHECKPOINT-File
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-File
+              .
+
+       CLEAR-CHECKPOINT.
+              MOVE SPACES TO CK-SOURCE-FILE CK-LAST-KEY
+              MOVE SPACES TO CK-FILTER-MODE CK-FILTER-VENDOR
+                             CK-FILTER-DRIVER
+              MOVE 0 TO CK-REC-COUNT
+              MOVE 0 TO CK-TOTAL-PENJUALAN CK-TOTAL-ONGKIR CK-TOTAL-TIPS
+              OPEN OUTPUT CHECKPOINT-File
+              WRITE CHECKPOINT-RECORD
+              CLOSE CHECKPOINT-File
+              .
+
+       CHECK-FILTER-MATCH.
+              EVALUATE WS-FILTER-MODE
+                WHEN "V"
+                   IF FUNCTION TRIM(SR-NAMA-VENDOR) =
+                      FUNCTION TRIM(WS-FILTER-VENDOR)
+                      MOVE "Y" TO WS-FILTER-MATCH
+                   ELSE
+                      MOVE "N" TO WS-FILTER-MATCH
+                   END-IF
+                WHEN "D"
+                   IF FUNCTION TRIM(SR-DRIVER) =
+                      FUNCTION TRIM(WS-FILTER-DRIVER)
+                      MOVE "Y" TO WS-FILTER-MATCH
+                   ELSE
+                      MOVE "N" TO WS-FILTER-MATCH
+                   END-IF
+                WHEN OTHER
+                   MOVE "Y" TO WS-FILTER-MATCH
+              END-EVALUATE
+              .
+
+       PROCESS-SORTED-RECORD.
+              IF WS-FIRST-VENDOR = "Y"
+                 MOVE SR-VENDOR-CODE TO WS-BREAK-VENDOR
+                 MOVE SR-TRANXDATE TO WS-BREAK-DATE
+                 MOVE "N" TO WS-FIRST-VENDOR
+                 PERFORM PRINT-PAGE-HEADER
+              ELSE
+                 IF SR-VENDOR-CODE NOT = WS-BREAK-VENDOR
+                    PERFORM PRINT-DATE-SUBTOTAL
+                    PERFORM PRINT-VENDOR-SUBTOTAL
+                    MOVE SR-VENDOR-CODE TO WS-BREAK-VENDOR
+                    MOVE SR-TRANXDATE TO WS-BREAK-DATE
+                 ELSE
+                    IF SR-TRANXDATE NOT = WS-BREAK-DATE
+                       PERFORM PRINT-DATE-SUBTOTAL
+                       MOVE SR-TRANXDATE TO WS-BREAK-DATE
+                    END-IF
+                 END-IF
+              END-IF
+              IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                 PERFORM PRINT-PAGE-HEADER
+              END-IF
+              CALL "SUB-TUGAS-KELOMPOK"
+                     USING SR-PENJUALAN, WS-CALCULATED-PPN,
+                            SR-TRANXDATE
+
+              CALL "SUB-CALC-PPN"
+                     USING SR-PENJUALAN, WS-CSV-PPN, WS-CSV-HARGA-JUAL,
+                            WS-CSV-MODAL, SR-TRANXDATE
+              CANCEL "SUB-CALC-PPN"
+
+              MOVE SPACES TO CSV-REPORT-RECORD
+              STRING FUNCTION TRIM(SR-VENDOR-CODE) ","
+                     FUNCTION TRIM(SR-NAMA-VENDOR) ","
+                     SR-PENJUALAN "," SR-ONGKIR "," SR-TIPS ","
+                     FUNCTION TRIM(SR-DRIVER-ID) ","
+                     FUNCTION TRIM(SR-DRIVER) ","
+                     SR-TRANS-TYPE "," SR-TRANXDATE ","
+                     FUNCTION TRIM(SR-OPERATOR-ID) ","
+                     WS-CSV-PPN "," WS-CSV-HARGA-JUAL ","
+                     WS-CSV-MODAL
+                     DELIMITED BY SIZE INTO CSV-REPORT-RECORD
+              END-STRING
+              WRITE CSV-REPORT-RECORD
+
+              EVALUATE SR-TRANS-TYPE
+                WHEN "R"
+                   SUBTRACT SR-PENJUALAN FROM WS-SUB-PENJUALAN
+                              WS-DATE-SUB-PENJUALAN WS-TOTAL-PENJUALAN
+                   SUBTRACT SR-ONGKIR FROM WS-SUB-ONGKIR
+                              WS-DATE-SUB-ONGKIR WS-TOTAL-ONGKIR
+                   SUBTRACT SR-TIPS FROM WS-SUB-TIPS
+                              WS-DATE-SUB-TIPS WS-TOTAL-TIPS
+                WHEN "V"
+                   CONTINUE
+                WHEN OTHER
+                   ADD SR-PENJUALAN TO WS-SUB-PENJUALAN
+                              WS-DATE-SUB-PENJUALAN WS-TOTAL-PENJUALAN
+                   ADD SR-ONGKIR TO WS-SUB-ONGKIR
+                              WS-DATE-SUB-ONGKIR WS-TOTAL-ONGKIR
+                   ADD SR-TIPS TO WS-SUB-TIPS
+                              WS-DATE-SUB-TIPS WS-TOTAL-TIPS
+              END-EVALUATE
+
+              DISPLAY SR-VENDOR-CODE, " " NO ADVANCING
+              DISPLAY SR-NAMA-VENDOR NO ADVANCING
+              DISPLAY SR-PENJUALAN, "     " NO ADVANCING
+              DISPLAY SR-ONGKIR, "     " NO ADVANCING
+              DISPLAY SR-TIPS, "     " NO ADVANCING
+              DISPLAY SR-DRIVER-ID, " " NO ADVANCING
+              DISPLAY SR-DRIVER, "     " NO ADVANCING
+              DISPLAY SR-TRANS-TYPE, "     " NO ADVANCING
+              DISPLAY WS-CALCULATED-PPN
+              ADD 1 TO WS-LINE-COUNT
+              .
+
+       PRINT-PAGE-HEADER.
+              ADD 1 TO WS-PAGE-NO
+              MOVE 0 TO WS-LINE-COUNT
               DISPLAY " "
+              DISPLAY "FOOD DELIVERY SALES REPORT - PAGE "WS-PAGE-NO
+              DISPLAY "VCODE " NO ADVANCING
               DISPLAY "NAMA VENDOR         " NO ADVANCING
               DISPLAY "PENJUALAN    " NO ADVANCING
               DISPLAY "ONGKIR        "NO ADVANCING
               DISPLAY "TIPS      "NO ADVANCING
+              DISPLAY "DID    " NO ADVANCING
               DISPLAY "DRIVER             " NO ADVANCING
+              DISPLAY "TYPE  " NO ADVANCING
               DISPLAY "RETURN VALUE   "
               DISPLAY "-----------------------------------------------",
               "----------------------------------------------"
-              PERFORM UNTIL WS-EOF = "Y"
-                    READ PENJUALAN-File NEXT
-                      AT END
-                         MOVE "Y" TO WS-EOF
-                      NOT AT END
-                      MOVE PENJUALAN-Record TO TBL-PENJUALAN
-                     CALL "SUB-TUGAS-KELOMPOK"
-                            USING PENJUALAN, WS-CALCULATED-PPN
-
-                            ADD PENJUALAN TO WS-TOTAL-PENJUALAN
-                            ADD ONGKIR TO WS-TOTAL-ONGKIR
-                            ADD TIPS TO WS-TOTAL-TIPS
-
-                            DISPLAY NAMA-VENDOR NO ADVANCING
-                            DISPLAY PENJUALAN, "     " NO ADVANCING
-                            DISPLAY ONGKIR, "     " NO ADVANCING
-                            DISPLAY TIPS, "     " NO ADVANCING
-                            DISPLAY DRIVER, "     " NO ADVANCING
-                            DISPLAY WS-CALCULATED-PPN
-              DISPLAY "-----------------------------------------------",
-              "----------------------------------------------"
-                     CANCEL "SUB-TUGAS-KELOMPOK"
-                    END-READ
-              END-PERFORM
-              DISPLAY "TOTAL PENJUALAN : "WS-TOTAL-PENJUALAN
-              DISPLAY "TOTAL ONGKIR : "WS-TOTAL-ONGKIR
-              DISPLAY "TOTAL TIPS : "WS-TOTAL-TIPS
-              CLOSE PENJUALAN-File
-              GO PROCEDURE-START
+              .
+
+       PRINT-DATE-SUBTOTAL.
+              DISPLAY "    -> DATE "WS-BREAK-DATE" SUBTOTAL : ",
+                     "PENJUALAN "WS-DATE-SUB-PENJUALAN
+                     " ONGKIR "WS-DATE-SUB-ONGKIR
+                     " TIPS "WS-DATE-SUB-TIPS
+              MOVE 0 TO WS-DATE-SUB-PENJUALAN WS-DATE-SUB-ONGKIR
+                        WS-DATE-SUB-TIPS
+              .
+
+       PRINT-VENDOR-SUBTOTAL.
+              DISPLAY "  --> VENDOR "WS-BREAK-VENDOR" SUBTOTAL : ",
+                     "PENJUALAN "WS-SUB-PENJUALAN
+                     " ONGKIR "WS-SUB-ONGKIR
+                     " TIPS "WS-SUB-TIPS
+              MOVE 0 TO WS-SUB-PENJUALAN WS-SUB-ONGKIR WS-SUB-TIPS
               .
 
        CREATE-DATA.
               DISPLAY "INPUT DATA"
               DISPLAY " "
-              DISPLAY "NAMA VENDOR : "  NO ADVANCING
-              ACCEPT NAMA-VENDOR
+              GO TO VENDOR-CODE-ENTRY.
+
+       VENDOR-CODE-ENTRY.
+              DISPLAY "VENDOR CODE : "  NO ADVANCING
+              ACCEPT VENDOR-CODE
+              PERFORM LOOKUP-VENDOR
+              IF WS-VENDOR-FOUND = "N"
+                     DISPLAY "UNKNOWN VENDOR CODE - PLEASE RE-ENTER"
+                     GO TO VENDOR-CODE-ENTRY
+              END-IF
+              DISPLAY "VENDOR : " NAMA-VENDOR
+              GO TO CREATE-DATA-BODY.
+
+       CREATE-DATA-BODY.
+              GO TO ACCEPT-PENJUALAN.
+
+       ACCEPT-PENJUALAN.
               DISPLAY "PENJUALAN : " NO ADVANCING
-              ACCEPT PENJUALAN
+              ACCEPT WS-NUM-ENTRY
+              IF WS-NUM-ENTRY = SPACES
+                 OR FUNCTION TRIM(WS-NUM-ENTRY) NOT NUMERIC
+                     DISPLAY "INVALID NUMBER - PLEASE RE-ENTER"
+                     GO TO ACCEPT-PENJUALAN
+              END-IF
+              MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO PENJUALAN.
+
+       ACCEPT-ONGKIR.
               DISPLAY "ONGKIR : " NO ADVANCING
-              ACCEPT ONGKIR
+              ACCEPT WS-NUM-ENTRY
+              IF WS-NUM-ENTRY = SPACES
+                 OR FUNCTION TRIM(WS-NUM-ENTRY) NOT NUMERIC
+                     DISPLAY "INVALID NUMBER - PLEASE RE-ENTER"
+                     GO TO ACCEPT-ONGKIR
+              END-IF
+              MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO ONGKIR.
+
+       ACCEPT-TIPS.
               DISPLAY "TIPS : " NO ADVANCING
-              ACCEPT TIPS
-              DISPLAY "NAMA DRIVER : " NO ADVANCING
-              ACCEPT DRIVER
+              ACCEPT WS-NUM-ENTRY
+              IF WS-NUM-ENTRY = SPACES
+                 OR FUNCTION TRIM(WS-NUM-ENTRY) NOT NUMERIC
+                     DISPLAY "INVALID NUMBER - PLEASE RE-ENTER"
+                     GO TO ACCEPT-TIPS
+              END-IF
+              MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO TIPS
+              GO TO DRIVER-CODE-ENTRY.
+
+       DRIVER-CODE-ENTRY.
+              DISPLAY "DRIVER ID : " NO ADVANCING
+              ACCEPT DRIVER-ID
+              PERFORM LOOKUP-DRIVER
+              IF WS-DRIVER-FOUND = "N"
+                     DISPLAY "UNKNOWN DRIVER ID - PLEASE RE-ENTER"
+                     GO TO DRIVER-CODE-ENTRY
+              END-IF
+              DISPLAY "DRIVER : " DRIVER
+              GO TO TRANS-TYPE-ENTRY.
+
+       TRANS-TYPE-ENTRY.
+              DISPLAY "TRANSACTION TYPE - SALE(S)/REFUND(R)/VOID(V), ",
+                     "BLANK=SALE : " NO ADVANCING
+              ACCEPT TRANS-TYPE
+              IF TRANS-TYPE = SPACE
+                 MOVE "S" TO TRANS-TYPE
+              END-IF
+              IF TRANS-TYPE NOT = "S" AND TRANS-TYPE NOT = "s"
+                 AND TRANS-TYPE NOT = "R" AND TRANS-TYPE NOT = "r"
+                 AND TRANS-TYPE NOT = "V" AND TRANS-TYPE NOT = "v"
+                 DISPLAY "INVALID TRANSACTION TYPE - PLEASE RE-ENTER"
+                 GO TO TRANS-TYPE-ENTRY
+              END-IF
+              MOVE FUNCTION UPPER-CASE(TRANS-TYPE) TO TRANS-TYPE
+
+              PERFORM CHECK-DUPLICATE
+              IF WS-DUPLICATE-FOUND = "Y"
+                 DISPLAY "WARNING - THIS MATCHES A RECORD ALREADY ",
+                        "ENTERED THIS SESSION"
+                 DISPLAY "WRITE IT ANYWAY? (Y/N) : " NO ADVANCING
+                 ACCEPT WS-COMMAND
+                 IF WS-COMMAND NOT = "Y" AND WS-COMMAND NOT = "y"
+                    DISPLAY "ENTRY DISCARDED"
+                    GO TO CREATE-DATA
+                 END-IF
+              END-IF
 
               PERFORM WRITE-DATA
            .
+
+       CHECK-DUPLICATE.
+              MOVE "N" TO WS-DUPLICATE-FOUND
+              PERFORM VARYING WS-RECENT-IDX FROM 1 BY 1
+                        UNTIL WS-RECENT-IDX > WS-RECENT-COUNT
+                IF RE-VENDOR-CODE (WS-RECENT-IDX) = VENDOR-CODE
+                   AND RE-DRIVER-ID (WS-RECENT-IDX) = DRIVER-ID
+                   AND RE-PENJUALAN (WS-RECENT-IDX) = PENJUALAN
+                   AND RE-ONGKIR (WS-RECENT-IDX) = ONGKIR
+                   AND RE-TIPS (WS-RECENT-IDX) = TIPS
+                   MOVE "Y" TO WS-DUPLICATE-FOUND
+                   MOVE WS-RECENT-COUNT TO WS-RECENT-IDX
+                END-IF
+              END-PERFORM
+              .
+
+       REMEMBER-ENTRY.
+              IF WS-RECENT-COUNT < 50
+                 ADD 1 TO WS-RECENT-COUNT
+                 MOVE VENDOR-CODE TO RE-VENDOR-CODE (WS-RECENT-COUNT)
+                 MOVE DRIVER-ID TO RE-DRIVER-ID (WS-RECENT-COUNT)
+                 MOVE PENJUALAN TO RE-PENJUALAN (WS-RECENT-COUNT)
+                 MOVE ONGKIR TO RE-ONGKIR (WS-RECENT-COUNT)
+                 MOVE TIPS TO RE-TIPS (WS-RECENT-COUNT)
+              END-IF
+              .
        KONFIRMASI-KELANJUTAN.
               DISPLAY "APAKAH LANJUT UNTUK INPUT DATA? (Y/N)"
                      NO ADVANCING
@@ -153,9 +1162,26 @@
               END-IF.
            .
        WRITE-DATA.
-              OPEN EXTEND PENJUALAN-File.
+              MOVE WS-BUSINESS-DATE TO TRANXDATE
+              MOVE WS-OPERATOR-ID TO OPERATOR-ID
+              OPEN I-O PENJUALAN-File.
+              IF FSTAT NOT = "00"
+                 MOVE "OPEN I-O PENJUALAN-File" TO WS-ERR-OP
+                 MOVE FSTAT TO WS-ERR-STAT
+                 MOVE "unexpected status opening data file for write"
+                      TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
               WRITE PENJUALAN-Record FROM TBL-PENJUALAN.
+              IF FSTAT NOT = "00"
+                 MOVE "WRITE PENJUALAN-Record" TO WS-ERR-OP
+                 MOVE FSTAT TO WS-ERR-STAT
+                 MOVE "unexpected status writing sales record"
+                      TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
               CLOSE PENJUALAN-File.
+              PERFORM REMEMBER-ENTRY
               GO KONFIRMASI-KELANJUTAN
            .
        END PROGRAM TUGAS-KELOMPOK.
