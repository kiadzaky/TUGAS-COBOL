@@ -0,0 +1,7 @@
+      *-----------------------
+      * Driver master record - keyed by DM-DRIVER-ID
+      *-----------------------
+       01 DRIVER-MASTER-RECORD.
+         05 DM-DRIVER-ID PIC X(6).
+         05 DM-DRIVER-NAME PIC X(20).
+         05 DM-BASE-RATE PIC 9(3)V99.
