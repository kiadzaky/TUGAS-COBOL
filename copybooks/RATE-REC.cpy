@@ -0,0 +1,7 @@
+      *-----------------------
+      * PPN rate table record - effective-dated
+      * RT-RATE-PCT 11 means 11%, VAT-inclusive divisor = 1 + PCT/100
+      *-----------------------
+       01 PPN-RATE-RECORD.
+         05 RT-EFF-DATE PIC 9(8).
+         05 RT-RATE-PCT PIC 9(2)V99.
