@@ -0,0 +1,7 @@
+      *-----------------------
+      * Run-control record - one record, drives daily file naming
+      *-----------------------
+       01 CONTROL-RECORD.
+         05 CTL-BUSINESS-DATE PIC 9(8).
+         05 CTL-FILE-BASE PIC X(50).
+         05 CTL-ONGKIR-PAYOUT-PCT PIC 9(2)V99.
