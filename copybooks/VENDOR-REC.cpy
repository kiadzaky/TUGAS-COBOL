@@ -0,0 +1,6 @@
+      *-----------------------
+      * Vendor master record - keyed by VM-VENDOR-CODE
+      *-----------------------
+       01 VENDOR-MASTER-RECORD.
+         05 VM-VENDOR-CODE PIC X(6).
+         05 VM-VENDOR-NAME PIC X(20).
