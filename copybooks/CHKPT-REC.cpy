@@ -0,0 +1,13 @@
+      *-----------------------
+      * Read-loop checkpoint record - one record, rewritten periodically
+      *-----------------------
+       01 CHECKPOINT-RECORD.
+         05 CK-SOURCE-FILE PIC X(50).
+         05 CK-LAST-KEY PIC X(20).
+         05 CK-REC-COUNT PIC 9(7).
+         05 CK-TOTAL-PENJUALAN PIC S9(7).
+         05 CK-TOTAL-ONGKIR PIC S9(7).
+         05 CK-TOTAL-TIPS PIC S9(7).
+         05 CK-FILTER-MODE PIC X.
+         05 CK-FILTER-VENDOR PIC X(20).
+         05 CK-FILTER-DRIVER PIC X(20).
