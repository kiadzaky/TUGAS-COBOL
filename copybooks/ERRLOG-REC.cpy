@@ -0,0 +1,10 @@
+      *-----------------------
+      * I/O error log record
+      *-----------------------
+       01 ERROR-LOG-RECORD.
+         05 EL-DATE PIC 9(8).
+         05 EL-TIME PIC 9(8).
+         05 EL-PROGRAM PIC X(20).
+         05 EL-OPERATION PIC X(20).
+         05 EL-FSTAT PIC XX.
+         05 EL-MESSAGE PIC X(60).
