@@ -0,0 +1,7 @@
+      *-----------------------
+      * Bank statement extract record - one line per deposit
+      *-----------------------
+       01 BANK-DEPOSIT-RECORD.
+         05 BD-DEPOSIT-DATE PIC 9(8).
+         05 BD-DEPOSIT-AMOUNT PIC 9(9).
+         05 BD-REFERENCE PIC X(20).
