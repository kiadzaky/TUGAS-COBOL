@@ -3,6 +3,42 @@
       * Date: 24 MAY 2022
       * Purpose:
       * Tectonics: cobc
+      * Modification History:
+      *   08 AUG 2026 - CREATE-DATA now validates NAMA-VENDOR against a
+      *                 keyed VENDOR-MASTER file instead of free text.
+      *   08 AUG 2026 - CREATE-DATA now validates DRIVER against a
+      *                 keyed DRIVER-MASTER file (see DRIVER-PAYOUT for
+      *                 the per-driver payout report).
+      *   08 AUG 2026 - unexpected FSTAT from any OPEN/READ/WRITE is now
+      *                 written to the shared error log.
+      *   08 AUG 2026 - DISPLAY-DATA now passes the transaction date to
+      *                 SUB-CALC-PPN for the effective-dated PPN rate.
+      *   08 AUG 2026 - CREATE-DATA now warns before writing a record
+      *                 that matches one already entered this session.
+      *   08 AUG 2026 - PENJUALAN/ONGKIR/TIPS entry now re-prompts on
+      *                 non-numeric input instead of accepting garbage.
+      *   08 AUG 2026 - Added TRANS-TYPE (SALE/REFUND/VOID) to the sales
+      *                 record; REFUND nets out of totals, VOID is
+      *                 excluded from them.
+      *   08 AUG 2026 - READ-INDEX-FILE now checkpoints its position so
+      *                 a killed run can resume instead of starting over.
+      *   08 AUG 2026 - READ-INDEX-FILE now also writes a CSV copy of
+      *                 the report alongside the console output.
+      *   08 AUG 2026 - Added TRANXDATE to the sales record, stamped
+      *                 from ACCEPT FROM DATE when the record is
+      *                 written; PPN lookup now uses the stored date
+      *                 instead of today's system date.
+      *   08 AUG 2026 - Added an OPERATOR ID prompt at startup; every
+      *                 record TRANS-TYPE-ENTRY writes is now stamped
+      *                 with the operator who entered it.
+      *   08 AUG 2026 - MAIN-PROCEDURE now re-prompts on an invalid
+      *                 selection instead of quitting, and adds an
+      *                 UPDATE/DELETE option (CORRECT-DATA) to fix or
+      *                 remove a mis-entered record.
+      *   08 AUG 2026 - Index-File reorganized as an indexed file keyed
+      *                 on vendor code + transaction date for fast
+      *                 vendor/driver lookup; READ-INDEX-FILE still
+      *                 reads it sequentially for the full-file report.
       ******************************************************************
        IDENTIFICATION DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -17,7 +53,44 @@
        FILE-CONTROL.
          SELECT Index-File
              ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\PENJUALAN.dat"
+          ORGANIZATION IS INDEXED
+          RECORD KEY IS XKEY WITH DUPLICATES
+          FILE STATUS IDX-FSTAT
+          ACCESS MODE IS DYNAMIC.
+         SELECT ERROR-LOG-File
+             ASSIGN TO "C:\MAYBANK\COBOL\GNU PROJECT\data\ERROR.log"
           ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS ERL-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT VENDOR-MASTER-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\VENDOR-MASTER.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS VM-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT DRIVER-MASTER-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\DRIVER-MASTER.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS DM-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT CHECKPOINT-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\TP-READ-CHECKPOINT.dat"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS CKP-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT CSV-REPORT-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\PENJUALAN-REPORT.csv"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS CSV-FSTAT
+          ACCESS MODE IS SEQUENTIAL.
+         SELECT CORRECTED-File
+             ASSIGN TO
+             "C:\MAYBANK\COBOL\GNU PROJECT\data\PENJUALAN-CORRECTED.tmp"
+          ORGANIZATION IS LINE SEQUENTIAL
+          FILE STATUS COR-FSTAT
           ACCESS MODE IS SEQUENTIAL.
       *-----------------------
        DATA DIVISION.
@@ -25,33 +98,127 @@
        FILE SECTION.
        FD Index-File.
        01 Index-Record.
+         05 XKEY.
+           10 XVENDOR-CODE PIC X(6).
+           10 XTRANXDATE PIC 9(8).
          05 XNAMA-VENDOR PIC X(20).
          05 XPENJUALAN PIC 9(7).
          05 XONGKIR PIC 9(7).
          05 XTIPS PIC 9(7).
+         05 XDRIVER-ID PIC X(6).
          05 XDRIVER PIC X(20).
+         05 XTRANS-TYPE PIC X(1).
+         05 XOPERATOR-ID PIC X(10).
+       FD VENDOR-MASTER-File.
+       COPY "copybooks/VENDOR-REC.cpy".
+       FD DRIVER-MASTER-File.
+       COPY "copybooks/DRIVER-REC.cpy".
+       FD ERROR-LOG-File.
+       COPY "copybooks/ERRLOG-REC.cpy".
+       FD CHECKPOINT-File.
+       COPY "copybooks/CHKPT-REC.cpy".
+       FD CSV-REPORT-File.
+       01 CSV-REPORT-RECORD PIC X(200).
+       FD CORRECTED-File.
+       01 CORRECTED-Record.
+         05 CR-VENDOR-CODE PIC X(6).
+         05 CR-TRANXDATE PIC 9(8).
+         05 CR-NAMA-VENDOR PIC X(20).
+         05 CR-PENJUALAN PIC 9(7).
+         05 CR-ONGKIR PIC 9(7).
+         05 CR-TIPS PIC 9(7).
+         05 CR-DRIVER-ID PIC X(6).
+         05 CR-DRIVER PIC X(20).
+         05 CR-TRANS-TYPE PIC X(1).
+         05 CR-OPERATOR-ID PIC X(10).
       *-----------------------
        WORKING-STORAGE SECTION.
+       01 IDX-FSTAT PIC 99.
+       01 ERL-FSTAT PIC 99.
+       01 CKP-FSTAT PIC 99.
+       01 CSV-FSTAT PIC 99.
+       01 COR-FSTAT PIC 99.
+       01 WS-LOCATE-METHOD PIC X.
+       01 WS-CORRECT-POSITION PIC 9(7) VALUE 0.
+       01 WS-CORRECT-COUNT PIC 9(7) VALUE 0.
+       01 WS-CORRECT-FOUND PIC X VALUE "N".
+       01 WS-CORRECT-ACTION PIC X.
+       01 WS-FIND-VENDOR PIC X(6).
+       01 WS-FIND-DRIVER PIC X(6).
+       01 WS-CORRECT-TT PIC X.
+       01 WS-CKP-EVERY PIC 9(3) VALUE 10.
+       01 WS-CKP-FOUND PIC X VALUE "N".
+       01 WS-REC-NUM PIC 9(7) VALUE 0.
+       01 WS-RESUME-COUNT PIC 9(7) VALUE 0.
+       01 WS-RESUME PIC X VALUE "N".
+       01 WS-CKP-LAST-KEY PIC X(20).
+       01 WS-CKP-KEY-MISMATCH PIC X VALUE "N".
+       01 WS-ERR-OP PIC X(20).
+       01 WS-ERR-STAT PIC XX.
+       01 WS-ERR-MSG PIC X(60).
+       01 WS-TODAY-DATE PIC 9(8).
+       01 WS-OPERATOR-ID PIC X(10).
+       01 VM-FSTAT PIC 99.
+       01 DM-FSTAT PIC 99.
+       01 WS-VENDOR-COUNT PIC 9(3) VALUE 0.
+       01 WS-VENDOR-DROPPED PIC 9(3) VALUE 0.
+       01 WS-VENDOR-IDX PIC 9(3).
+       01 WS-VENDOR-FOUND PIC X VALUE "N".
+       01 WS-VM-EOF PIC X VALUE "N".
+       01 WS-VM-LOADED PIC X VALUE "N".
+       01 VENDOR-TABLE.
+         05 VENDOR-ENTRY OCCURS 50 TIMES.
+           10 VT-CODE PIC X(6).
+           10 VT-NAME PIC X(20).
+       01 WS-DRIVER-COUNT PIC 9(3) VALUE 0.
+       01 WS-DRIVER-DROPPED PIC 9(3) VALUE 0.
+       01 WS-DRIVER-IDX PIC 9(3).
+       01 WS-DRIVER-FOUND PIC X VALUE "N".
+       01 WS-DM-EOF PIC X VALUE "N".
+       01 WS-DM-LOADED PIC X VALUE "N".
+       01 DRIVER-TABLE.
+         05 DRIVER-ENTRY OCCURS 50 TIMES.
+           10 DT-ID PIC X(6).
+           10 DT-NAME PIC X(20).
+           10 DT-RATE PIC 9(3)V99.
        01 TBL-PENJUALAN.
+         05 VENDOR-CODE PIC X(6).
+         05 TRANXDATE PIC 9(8).
          05 NAMA-VENDOR PIC X(20).
          05 PENJUALAN PIC 9(7).
          05 ONGKIR PIC 9(7).
          05 TIPS PIC 9(7).
+         05 DRIVER-ID PIC X(6).
          05 DRIVER PIC X(20).
+         05 TRANS-TYPE PIC X(1).
+         05 OPERATOR-ID PIC X(10).
 
          05 CALCULATED-PPN PIC 9(7).
          05 HARGA-JUAL PIC 9(7).
          05 MODAL PIC 9(7).
 
-         05 TOTAL-PENJUALAN PIC 9(7).
-         05 TOTAL-ONGKIR PIC 9(7).
-         05 TOTAL-TIPS PIC 9(7).
+         05 TOTAL-PENJUALAN PIC S9(7).
+         05 TOTAL-ONGKIR PIC S9(7).
+         05 TOTAL-TIPS PIC S9(7).
          05 TOTAL-HARGA-JUAL PIC 9(7).
          05 TOTAL-MODAL PIC 9(7).
          05 TOTAL-RETURN-VALUE PIC 9(7).
        01 KONFIRMASI PIC X(1).
        01 INPUT-ANGKA PIC 9(1).
+       01 WS-NUM-ENTRY PIC X(7).
+       01 WS-SAVE-DRIVER-ID PIC X(6).
+       01 WS-SAVE-DRIVER PIC X(20).
        01 WS-EOF PIC X VALUE "N".
+       01 WS-RECENT-COUNT PIC 9(3) VALUE 0.
+       01 WS-RECENT-IDX PIC 9(3).
+       01 WS-DUPLICATE-FOUND PIC X VALUE "N".
+       01 RECENT-TABLE.
+         05 RECENT-ENTRY OCCURS 50 TIMES.
+           10 RE-VENDOR-CODE PIC X(6).
+           10 RE-DRIVER-ID PIC X(6).
+           10 RE-PENJUALAN PIC 9(7).
+           10 RE-ONGKIR PIC 9(7).
+           10 RE-TIPS PIC 9(7).
       *-----------------------
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -59,47 +226,312 @@
       **
       * The main procedure of the program
       **
+           PERFORM LOAD-VENDOR-MASTER
+           PERFORM LOAD-DRIVER-MASTER
+           IF WS-OPERATOR-ID = SPACES
+              DISPLAY "OPERATOR ID : " NO ADVANCING
+              ACCEPT WS-OPERATOR-ID
+           END-IF
            DISPLAY "PENJUALAN"
            DISPLAY " "
            DISPLAY "KETIK 1. UNTUK CREATE DATA"
            DISPLAY "KETIK 2. UNTUK READ DATA"
+           DISPLAY "KETIK 3. UNTUK UPDATE/DELETE DATA"
+           DISPLAY "KETIK 0. UNTUK KELUAR"
            ACCEPT INPUT-ANGKA
 
-           IF INPUT-ANGKA = 1
-                  PERFORM CREATE-DATA
+           EVALUATE INPUT-ANGKA
+             WHEN 1
+                PERFORM CREATE-DATA
+             WHEN 2
+                PERFORM READ-INDEX-FILE
+             WHEN 3
+                PERFORM CORRECT-DATA
+             WHEN 0
+                GO TO END-PROGRAM
+             WHEN OTHER
+                DISPLAY "INVALID SELECTION - PLEASE RE-ENTER"
+           END-EVALUATE
+           GO TO MAIN-PROCEDURE.
+
+       LOG-IO-ERROR.
+           OPEN EXTEND ERROR-LOG-File
+           ACCEPT EL-DATE FROM DATE YYYYMMDD
+           ACCEPT EL-TIME FROM TIME
+           MOVE "TABEL-PENJUALAN" TO EL-PROGRAM
+           MOVE WS-ERR-OP TO EL-OPERATION
+           MOVE WS-ERR-STAT TO EL-FSTAT
+           MOVE WS-ERR-MSG TO EL-MESSAGE
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-File.
+
+       LOAD-VENDOR-MASTER.
+           IF WS-VM-LOADED = "N"
+              MOVE 0 TO WS-VENDOR-COUNT
+              MOVE 0 TO WS-VENDOR-DROPPED
+              MOVE "N" TO WS-VM-EOF
+              OPEN INPUT VENDOR-MASTER-File
+              IF VM-FSTAT NOT = "35" AND VM-FSTAT NOT = "00"
+                 MOVE "OPEN VENDOR-MASTER" TO WS-ERR-OP
+                 MOVE VM-FSTAT TO WS-ERR-STAT
+                 MOVE "UNEXPECTED FSTAT ON VENDOR MASTER OPEN"
+                       TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+              IF VM-FSTAT NOT = "35"
+                PERFORM UNTIL WS-VM-EOF = "Y"
+                  READ VENDOR-MASTER-File NEXT
+                    AT END
+                       MOVE "Y" TO WS-VM-EOF
+                    NOT AT END
+                       IF WS-VENDOR-COUNT < 50
+                          ADD 1 TO WS-VENDOR-COUNT
+                          MOVE VM-VENDOR-CODE TO
+                                VT-CODE (WS-VENDOR-COUNT)
+                          MOVE VM-VENDOR-NAME TO
+                                VT-NAME (WS-VENDOR-COUNT)
+                       ELSE
+                          ADD 1 TO WS-VENDOR-DROPPED
+                       END-IF
+                  END-READ
+                END-PERFORM
+                CLOSE VENDOR-MASTER-File
+              END-IF
+              IF WS-VENDOR-DROPPED > 0
+                 DISPLAY "WARNING: VENDOR TABLE FULL - "
+                         WS-VENDOR-DROPPED " RECORD(S) NOT LOADED"
+                 MOVE "LOAD-VENDOR-MASTER" TO WS-ERR-OP
+                 MOVE "00" TO WS-ERR-STAT
+                 MOVE "vendor table full - records not loaded"
+                       TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+              MOVE "Y" TO WS-VM-LOADED
            END-IF.
 
-           IF INPUT-ANGKA = 2
-                  PERFORM READ-INDEX-FILE
-           ELSE
-                 GO TO END-PROGRAM
+       LOOKUP-VENDOR.
+           MOVE "N" TO WS-VENDOR-FOUND
+           PERFORM VARYING WS-VENDOR-IDX FROM 1 BY 1
+                     UNTIL WS-VENDOR-IDX > WS-VENDOR-COUNT
+             IF VT-CODE (WS-VENDOR-IDX) = VENDOR-CODE
+                MOVE VT-NAME (WS-VENDOR-IDX) TO NAMA-VENDOR
+                MOVE "Y" TO WS-VENDOR-FOUND
+                MOVE WS-VENDOR-COUNT TO WS-VENDOR-IDX
+             END-IF
+           END-PERFORM.
+
+       VENDOR-CODE-ENTRY.
+           DISPLAY "VENDOR CODE : " NO ADVANCING
+           ACCEPT VENDOR-CODE
+           PERFORM LOOKUP-VENDOR
+           IF WS-VENDOR-FOUND = "N"
+              DISPLAY "UNKNOWN VENDOR CODE - PLEASE RE-ENTER"
+              GO TO VENDOR-CODE-ENTRY
+           END-IF
+           DISPLAY "VENDOR : " NAMA-VENDOR.
+
+       LOAD-DRIVER-MASTER.
+           IF WS-DM-LOADED = "N"
+              MOVE 0 TO WS-DRIVER-COUNT
+              MOVE 0 TO WS-DRIVER-DROPPED
+              MOVE "N" TO WS-DM-EOF
+              OPEN INPUT DRIVER-MASTER-File
+              IF DM-FSTAT NOT = "35" AND DM-FSTAT NOT = "00"
+                 MOVE "OPEN DRIVER-MASTER" TO WS-ERR-OP
+                 MOVE DM-FSTAT TO WS-ERR-STAT
+                 MOVE "UNEXPECTED FSTAT ON DRIVER MASTER OPEN"
+                       TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+              IF DM-FSTAT NOT = "35"
+                PERFORM UNTIL WS-DM-EOF = "Y"
+                  READ DRIVER-MASTER-File NEXT
+                    AT END
+                       MOVE "Y" TO WS-DM-EOF
+                    NOT AT END
+                       IF WS-DRIVER-COUNT < 50
+                          ADD 1 TO WS-DRIVER-COUNT
+                          MOVE DM-DRIVER-ID TO
+                                DT-ID (WS-DRIVER-COUNT)
+                          MOVE DM-DRIVER-NAME TO
+                                DT-NAME (WS-DRIVER-COUNT)
+                          MOVE DM-BASE-RATE TO
+                                DT-RATE (WS-DRIVER-COUNT)
+                       ELSE
+                          ADD 1 TO WS-DRIVER-DROPPED
+                       END-IF
+                  END-READ
+                END-PERFORM
+                CLOSE DRIVER-MASTER-File
+              END-IF
+              IF WS-DRIVER-DROPPED > 0
+                 DISPLAY "WARNING: DRIVER TABLE FULL - "
+                         WS-DRIVER-DROPPED " RECORD(S) NOT LOADED"
+                 MOVE "LOAD-DRIVER-MASTER" TO WS-ERR-OP
+                 MOVE "00" TO WS-ERR-STAT
+                 MOVE "driver table full - records not loaded"
+                       TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+              MOVE "Y" TO WS-DM-LOADED
            END-IF.
 
+       LOOKUP-DRIVER.
+           MOVE "N" TO WS-DRIVER-FOUND
+           PERFORM VARYING WS-DRIVER-IDX FROM 1 BY 1
+                     UNTIL WS-DRIVER-IDX > WS-DRIVER-COUNT
+             IF DT-ID (WS-DRIVER-IDX) = DRIVER-ID
+                MOVE DT-NAME (WS-DRIVER-IDX) TO DRIVER
+                MOVE "Y" TO WS-DRIVER-FOUND
+                MOVE WS-DRIVER-COUNT TO WS-DRIVER-IDX
+             END-IF
+           END-PERFORM.
+
+       DRIVER-CODE-ENTRY.
+           DISPLAY "DRIVER ID : " NO ADVANCING
+           ACCEPT DRIVER-ID
+           PERFORM LOOKUP-DRIVER
+           IF WS-DRIVER-FOUND = "N"
+              DISPLAY "UNKNOWN DRIVER ID - PLEASE RE-ENTER"
+              GO TO DRIVER-CODE-ENTRY
+           END-IF
+           DISPLAY "DRIVER : " DRIVER.
+
        CREATE-DATA.
-           DISPLAY "NAMA VENDOR : " NO ADVANCING
-           ACCEPT NAMA-VENDOR
+           PERFORM VENDOR-CODE-ENTRY
+           GO TO ACCEPT-PENJUALAN.
+
+       ACCEPT-PENJUALAN.
            DISPLAY "HARGA PENJUALAN : " NO ADVANCING
-           ACCEPT PENJUALAN
+           ACCEPT WS-NUM-ENTRY
+           IF WS-NUM-ENTRY = SPACES
+              OR FUNCTION TRIM(WS-NUM-ENTRY) NOT NUMERIC
+              DISPLAY "INVALID NUMBER - PLEASE RE-ENTER"
+              GO TO ACCEPT-PENJUALAN
+           END-IF
+           MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO PENJUALAN.
+
+       ACCEPT-ONGKIR.
            DISPLAY "HARGA ONGKIR : " NO ADVANCING
-           ACCEPT ONGKIR
+           ACCEPT WS-NUM-ENTRY
+           IF WS-NUM-ENTRY = SPACES
+              OR FUNCTION TRIM(WS-NUM-ENTRY) NOT NUMERIC
+              DISPLAY "INVALID NUMBER - PLEASE RE-ENTER"
+              GO TO ACCEPT-ONGKIR
+           END-IF
+           MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO ONGKIR.
+
+       ACCEPT-TIPS.
            DISPLAY "BERI TIPS : " NO ADVANCING
-           ACCEPT TIPS
-           DISPLAY"NAMA DRIVER : " NO ADVANCING
-           ACCEPT DRIVER
+           ACCEPT WS-NUM-ENTRY
+           IF WS-NUM-ENTRY = SPACES
+              OR FUNCTION TRIM(WS-NUM-ENTRY) NOT NUMERIC
+              DISPLAY "INVALID NUMBER - PLEASE RE-ENTER"
+              GO TO ACCEPT-TIPS
+           END-IF
+           MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO TIPS.
+
+       CREATE-DATA-CONTINUE.
+           PERFORM DRIVER-CODE-ENTRY
+           GO TO TRANS-TYPE-ENTRY.
 
-           ADD PENJUALAN TO TOTAL-PENJUALAN
-           ADD TIPS TO TOTAL-TIPS
-           ADD ONGKIR TO TOTAL-ONGKIR
+       TRANS-TYPE-ENTRY.
+           DISPLAY "TRANSACTION TYPE - SALE(S)/REFUND(R)/VOID(V), ",
+                  "BLANK=SALE : " NO ADVANCING
+           ACCEPT TRANS-TYPE
+           IF TRANS-TYPE = SPACE
+              MOVE "S" TO TRANS-TYPE
+           END-IF
+           IF TRANS-TYPE NOT = "S" AND TRANS-TYPE NOT = "s"
+              AND TRANS-TYPE NOT = "R" AND TRANS-TYPE NOT = "r"
+              AND TRANS-TYPE NOT = "V" AND TRANS-TYPE NOT = "v"
+              DISPLAY "INVALID TRANSACTION TYPE - PLEASE RE-ENTER"
+              GO TO TRANS-TYPE-ENTRY
+           END-IF
+           MOVE FUNCTION UPPER-CASE(TRANS-TYPE) TO TRANS-TYPE
 
-           OPEN EXTEND Index-file
+           PERFORM CHECK-DUPLICATE
+           IF WS-DUPLICATE-FOUND = "Y"
+              DISPLAY "WARNING - THIS MATCHES A RECORD ALREADY ",
+                     "ENTERED THIS SESSION"
+              DISPLAY "WRITE IT ANYWAY? (Y/N) : " NO ADVANCING
+              ACCEPT KONFIRMASI
+              IF KONFIRMASI NOT = "Y" AND KONFIRMASI NOT = "y"
+                 DISPLAY "ENTRY DISCARDED"
+                 GO TO ACC-KONFIRMASI
+              END-IF
+           END-IF
+
+           EVALUATE TRANS-TYPE
+             WHEN "R"
+                SUBTRACT PENJUALAN FROM TOTAL-PENJUALAN
+                SUBTRACT TIPS FROM TOTAL-TIPS
+                SUBTRACT ONGKIR FROM TOTAL-ONGKIR
+             WHEN "V"
+                CONTINUE
+             WHEN OTHER
+                ADD PENJUALAN TO TOTAL-PENJUALAN
+                ADD TIPS TO TOTAL-TIPS
+                ADD ONGKIR TO TOTAL-ONGKIR
+           END-EVALUATE
+
+           ACCEPT TRANXDATE FROM DATE YYYYMMDD
+           MOVE WS-OPERATOR-ID TO OPERATOR-ID
+
+           OPEN I-O Index-file
+           IF IDX-FSTAT = "35"
+              OPEN OUTPUT Index-File
+              CLOSE Index-File
+              OPEN I-O Index-File
+           END-IF
+           IF IDX-FSTAT NOT = "00"
+              MOVE "OPEN I-O INDEX-FILE" TO WS-ERR-OP
+              MOVE IDX-FSTAT TO WS-ERR-STAT
+              MOVE "UNEXPECTED FSTAT ON INDEX FILE OPEN" TO WS-ERR-MSG
+              PERFORM LOG-IO-ERROR
+           END-IF
 
            MOVE TBL-PENJUALAN TO INDEX-RECORD
            WRITE INDEX-RECORD
+           IF IDX-FSTAT NOT = "00"
+              MOVE "WRITE INDEX-RECORD" TO WS-ERR-OP
+              MOVE IDX-FSTAT TO WS-ERR-STAT
+              MOVE "UNEXPECTED FSTAT ON INDEX FILE WRITE" TO WS-ERR-MSG
+              PERFORM LOG-IO-ERROR
+           END-IF
 
            CLOSE Index-File
 
+           PERFORM REMEMBER-ENTRY
+
            GO TO ACC-KONFIRMASI.
 
+       CHECK-DUPLICATE.
+           MOVE "N" TO WS-DUPLICATE-FOUND
+           PERFORM VARYING WS-RECENT-IDX FROM 1 BY 1
+                     UNTIL WS-RECENT-IDX > WS-RECENT-COUNT
+             IF RE-VENDOR-CODE (WS-RECENT-IDX) = VENDOR-CODE
+                AND RE-DRIVER-ID (WS-RECENT-IDX) = DRIVER-ID
+                AND RE-PENJUALAN (WS-RECENT-IDX) = PENJUALAN
+                AND RE-ONGKIR (WS-RECENT-IDX) = ONGKIR
+                AND RE-TIPS (WS-RECENT-IDX) = TIPS
+                MOVE "Y" TO WS-DUPLICATE-FOUND
+                MOVE WS-RECENT-COUNT TO WS-RECENT-IDX
+             END-IF
+           END-PERFORM
+           .
+
+       REMEMBER-ENTRY.
+           IF WS-RECENT-COUNT < 50
+              ADD 1 TO WS-RECENT-COUNT
+              MOVE VENDOR-CODE TO RE-VENDOR-CODE (WS-RECENT-COUNT)
+              MOVE DRIVER-ID TO RE-DRIVER-ID (WS-RECENT-COUNT)
+              MOVE PENJUALAN TO RE-PENJUALAN (WS-RECENT-COUNT)
+              MOVE ONGKIR TO RE-ONGKIR (WS-RECENT-COUNT)
+              MOVE TIPS TO RE-TIPS (WS-RECENT-COUNT)
+           END-IF
+           .
+
        ACC-KONFIRMASI.
            DISPLAY "MASIH ADA INPUT? (Y/N) : " NO ADVANCING
            ACCEPT KONFIRMASI
@@ -114,17 +546,60 @@
 
        PROC-READ.
            OPEN INPUT Index-file.
+           IF IDX-FSTAT NOT = "00"
+              MOVE "OPEN INPUT INDEX-FILE" TO WS-ERR-OP
+              MOVE IDX-FSTAT TO WS-ERR-STAT
+              MOVE "UNEXPECTED FSTAT ON INDEX FILE OPEN" TO WS-ERR-MSG
+              PERFORM LOG-IO-ERROR
+           END-IF.
            READ Index-file
               AT END MOVE "Y" TO WS-EOF.
            PERFORM DISPLAY-DATA UNTIL WS-EOF EQUAL TO "Y".
            CLOSE Index-file.
 
        read-index-file.
+           MOVE "N" TO WS-EOF
+           MOVE 0 TO WS-REC-NUM
            open INPUT index-file.
+           IF IDX-FSTAT NOT = "00"
+              MOVE "OPEN INPUT INDEX-FILE" TO WS-ERR-OP
+              MOVE IDX-FSTAT TO WS-ERR-STAT
+              MOVE "UNEXPECTED FSTAT ON INDEX FILE OPEN" TO WS-ERR-MSG
+              PERFORM LOG-IO-ERROR
+           END-IF
+           OPEN OUTPUT CSV-REPORT-File
+           IF CSV-FSTAT NOT = "00"
+              MOVE "OPEN OUTPUT CSV-REPORT-File" TO WS-ERR-OP
+              MOVE CSV-FSTAT TO WS-ERR-STAT
+              MOVE "UNEXPECTED FSTAT ON CSV REPORT OPEN" TO WS-ERR-MSG
+              PERFORM LOG-IO-ERROR
+           END-IF
+           MOVE SPACES TO CSV-REPORT-RECORD
+           STRING "VENDOR-CODE,NAMA-VENDOR,PENJUALAN,ONGKIR,TIPS,"
+                  "DRIVER-ID,DRIVER,TRANS-TYPE,TRANXDATE,"
+                  "OPERATOR-ID,CALCULATED-PPN,HARGA-JUAL,MODAL"
+                  DELIMITED BY SIZE INTO CSV-REPORT-RECORD
+           END-STRING
+           WRITE CSV-REPORT-RECORD
+           PERFORM LOAD-CHECKPOINT
+           IF WS-CKP-FOUND = "Y"
+              DISPLAY "UNFINISHED READ FOUND AT RECORD "
+                     WS-RESUME-COUNT " - RESUME? (Y/N) : "
+                     NO ADVANCING
+              ACCEPT WS-RESUME
+              IF WS-RESUME = "Y" OR WS-RESUME = "y"
+                 PERFORM SKIP-TO-CHECKPOINT
+              ELSE
+                 MOVE 0 TO WS-RESUME-COUNT
+              END-IF
+           END-IF
            perform until ws-eof = "Y"
              read index-file next
                at end
                   move "Y" to ws-EOF
+                  CLOSE index-file
+                  CLOSE CSV-REPORT-File
+                  PERFORM CLEAR-CHECKPOINT
                   go ACC-KONFIRMASI
                not at end
       *           display ws-eof no advancing
@@ -132,14 +607,264 @@
       *           display index-record
                  MOVE INDEX-RECORD TO TBL-PENJUALAN
                  DISPLAY PENJUALAN
+                 CALL "SUB-CALC-PPN"
+                     USING PENJUALAN, CALCULATED-PPN, HARGA-JUAL,
+                           MODAL, TRANXDATE
+                 CANCEL "SUB-CALC-PPN"
+                 MOVE SPACES TO CSV-REPORT-RECORD
+                 STRING FUNCTION TRIM(VENDOR-CODE) ","
+                        FUNCTION TRIM(NAMA-VENDOR) ","
+                        PENJUALAN "," ONGKIR "," TIPS ","
+                        FUNCTION TRIM(DRIVER-ID) ","
+                        FUNCTION TRIM(DRIVER) ","
+                        TRANS-TYPE "," TRANXDATE ","
+                        FUNCTION TRIM(OPERATOR-ID) ","
+                        CALCULATED-PPN "," HARGA-JUAL "," MODAL
+                        DELIMITED BY SIZE INTO CSV-REPORT-RECORD
+                 END-STRING
+                 WRITE CSV-REPORT-RECORD
+                 ADD 1 TO WS-REC-NUM
+                 IF FUNCTION MOD(WS-REC-NUM, WS-CKP-EVERY) = 0
+                    PERFORM SAVE-CHECKPOINT
+                 END-IF
              end-read
            end-perform.
+
+       LOAD-CHECKPOINT.
+           MOVE "N" TO WS-CKP-FOUND
+           MOVE 0 TO WS-RESUME-COUNT
+           OPEN INPUT CHECKPOINT-File
+           IF CKP-FSTAT = "00"
+              READ CHECKPOINT-File
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    IF CK-SOURCE-FILE = "PENJUALAN.dat"
+                       AND CK-REC-COUNT > 0
+                       MOVE "Y" TO WS-CKP-FOUND
+                       MOVE CK-REC-COUNT TO WS-RESUME-COUNT
+                       MOVE CK-LAST-KEY TO WS-CKP-LAST-KEY
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-File
+           END-IF
+           .
+
+       SKIP-TO-CHECKPOINT.
+           MOVE "N" TO WS-CKP-KEY-MISMATCH
+           PERFORM WS-RESUME-COUNT TIMES
+              READ index-file NEXT
+                 AT END
+                    MOVE "Y" TO WS-EOF
+                    MOVE "Y" TO WS-CKP-KEY-MISMATCH
+              END-READ
+           END-PERFORM
+           IF WS-EOF NOT = "Y"
+              AND VENDOR-CODE NOT = WS-CKP-LAST-KEY (1:6)
+              MOVE "Y" TO WS-CKP-KEY-MISMATCH
+           END-IF
+           IF WS-CKP-KEY-MISMATCH = "Y"
+              DISPLAY "CHECKPOINT KEY DOES NOT MATCH THE RECORD AT ",
+              "THAT POSITION - DATA HAS CHANGED SINCE THE CHECKPOINT ",
+              "WAS SAVED. RESTARTING FROM RECORD 1."
+              CLOSE index-file
+              OPEN INPUT index-file
+              MOVE "N" TO WS-EOF
+              MOVE 0 TO WS-REC-NUM
+           ELSE
+              MOVE WS-RESUME-COUNT TO WS-REC-NUM
+           END-IF
+           .
+
+       SAVE-CHECKPOINT.
+           MOVE "PENJUALAN.dat" TO CK-SOURCE-FILE
+           MOVE VENDOR-CODE TO CK-LAST-KEY
+           MOVE WS-REC-NUM TO CK-REC-COUNT
+           MOVE TOTAL-PENJUALAN TO CK-TOTAL-PENJUALAN
+           MOVE TOTAL-ONGKIR TO CK-TOTAL-ONGKIR
+           MOVE TOTAL-TIPS TO CK-TOTAL-TIPS
+           OPEN OUTPUT CHECKPOINT-File
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-File
+           .
+
+       CLEAR-CHECKPOINT.
+           MOVE SPACES TO CK-SOURCE-FILE CK-LAST-KEY
+           MOVE 0 TO CK-REC-COUNT
+           MOVE 0 TO CK-TOTAL-PENJUALAN CK-TOTAL-ONGKIR CK-TOTAL-TIPS
+           OPEN OUTPUT CHECKPOINT-File
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-File
+           .
+
+       CORRECT-DATA.
+              MOVE 0 TO WS-CORRECT-COUNT
+              MOVE "N" TO WS-CORRECT-FOUND
+              DISPLAY "LOCATE BY (P)OSITION OR (V)ENDOR+DRIVER : "
+                     NO ADVANCING
+              ACCEPT WS-LOCATE-METHOD
+              IF WS-LOCATE-METHOD = "P" OR WS-LOCATE-METHOD = "p"
+                 DISPLAY "RECORD POSITION (1 = FIRST) : " NO ADVANCING
+                 ACCEPT WS-CORRECT-POSITION
+              ELSE
+                 DISPLAY "VENDOR CODE : " NO ADVANCING
+                 ACCEPT WS-FIND-VENDOR
+                 DISPLAY "DRIVER ID : " NO ADVANCING
+                 ACCEPT WS-FIND-DRIVER
+              END-IF
+
+              OPEN INPUT Index-file
+              IF IDX-FSTAT NOT = "00" AND IDX-FSTAT NOT = "35"
+                 MOVE "OPEN INPUT INDEX-FILE" TO WS-ERR-OP
+                 MOVE IDX-FSTAT TO WS-ERR-STAT
+                 MOVE "UNEXPECTED FSTAT ON INDEX FILE OPEN"
+                       TO WS-ERR-MSG
+                 PERFORM LOG-IO-ERROR
+              END-IF
+
+              IF IDX-FSTAT = "35"
+                 DISPLAY "NO DATA FILE YET"
+              ELSE
+                 OPEN OUTPUT CORRECTED-File
+                 IF COR-FSTAT NOT = "00"
+                    MOVE "OPEN OUTPUT CORRECTED-File" TO WS-ERR-OP
+                    MOVE COR-FSTAT TO WS-ERR-STAT
+                    MOVE "UNEXPECTED FSTAT ON CORRECTION FILE OPEN"
+                          TO WS-ERR-MSG
+                    PERFORM LOG-IO-ERROR
+                 END-IF
+
+                 MOVE "N" TO WS-EOF
+                 PERFORM UNTIL WS-EOF = "Y"
+                   READ Index-file NEXT
+                     AT END
+                        MOVE "Y" TO WS-EOF
+                     NOT AT END
+                        ADD 1 TO WS-CORRECT-COUNT
+                        IF WS-CORRECT-FOUND = "N" AND
+                           ((WS-LOCATE-METHOD = "P" OR
+                             WS-LOCATE-METHOD = "p")
+                            AND WS-CORRECT-COUNT = WS-CORRECT-POSITION)
+                           OR (WS-CORRECT-FOUND = "N" AND
+                               WS-LOCATE-METHOD NOT = "P" AND
+                               WS-LOCATE-METHOD NOT = "p" AND
+                               XVENDOR-CODE = WS-FIND-VENDOR AND
+                               XDRIVER-ID = WS-FIND-DRIVER)
+                           MOVE "Y" TO WS-CORRECT-FOUND
+                           PERFORM CORRECT-THIS-RECORD
+                        ELSE
+                           PERFORM COPY-RECORD-UNCHANGED
+                        END-IF
+                   END-READ
+                 END-PERFORM
+                 CLOSE Index-file
+                 CLOSE CORRECTED-File
+
+                 IF WS-CORRECT-FOUND = "N"
+                    DISPLAY "RECORD NOT FOUND - NO CHANGES MADE"
+                 ELSE
+                    PERFORM REPLACE-INDEX-FILE
+                    DISPLAY "CORRECTION APPLIED"
+                 END-IF
+              END-IF
+              GO TO MAIN-PROCEDURE
+              .
+
+       COPY-RECORD-UNCHANGED.
+              MOVE INDEX-RECORD TO CORRECTED-RECORD
+              WRITE CORRECTED-RECORD
+              .
+
+       CORRECT-THIS-RECORD.
+              DISPLAY "FOUND : " XVENDOR-CODE " " XNAMA-VENDOR
+              DISPLAY "  PENJUALAN " XPENJUALAN " ONGKIR " XONGKIR,
+                     " TIPS " XTIPS " TYPE " XTRANS-TYPE
+              DISPLAY "(U)PDATE / (D)ELETE / (C)ANCEL : " NO ADVANCING
+              ACCEPT WS-CORRECT-ACTION
+              EVALUATE WS-CORRECT-ACTION
+                WHEN "D"
+                WHEN "d"
+                   DISPLAY "RECORD WILL BE REMOVED"
+                WHEN "U"
+                WHEN "u"
+                   MOVE INDEX-RECORD TO CORRECTED-RECORD
+                   DISPLAY "NEW DRIVER ID (BLANK = KEEP) : "
+                          NO ADVANCING
+                   ACCEPT WS-FIND-DRIVER
+                   IF WS-FIND-DRIVER NOT = SPACES
+                      MOVE DRIVER-ID TO WS-SAVE-DRIVER-ID
+                      MOVE DRIVER TO WS-SAVE-DRIVER
+                      MOVE WS-FIND-DRIVER TO DRIVER-ID
+                      PERFORM LOOKUP-DRIVER
+                      IF WS-DRIVER-FOUND = "Y"
+                         MOVE WS-FIND-DRIVER TO CR-DRIVER-ID
+                         MOVE DRIVER TO CR-DRIVER
+                      ELSE
+                         DISPLAY "UNKNOWN DRIVER ID - DRIVER NOT ",
+                                "CHANGED"
+                      END-IF
+                      MOVE WS-SAVE-DRIVER-ID TO DRIVER-ID
+                      MOVE WS-SAVE-DRIVER TO DRIVER
+                   END-IF
+                   DISPLAY "NEW PENJUALAN (BLANK = KEEP) : "
+                          NO ADVANCING
+                   ACCEPT WS-NUM-ENTRY
+                   IF WS-NUM-ENTRY NOT = SPACES
+                      AND FUNCTION TRIM(WS-NUM-ENTRY) IS NUMERIC
+                      MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO CR-PENJUALAN
+                   END-IF
+                   DISPLAY "NEW ONGKIR (BLANK = KEEP) : " NO ADVANCING
+                   ACCEPT WS-NUM-ENTRY
+                   IF WS-NUM-ENTRY NOT = SPACES
+                      AND FUNCTION TRIM(WS-NUM-ENTRY) IS NUMERIC
+                      MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO CR-ONGKIR
+                   END-IF
+                   DISPLAY "NEW TIPS (BLANK = KEEP) : " NO ADVANCING
+                   ACCEPT WS-NUM-ENTRY
+                   IF WS-NUM-ENTRY NOT = SPACES
+                      AND FUNCTION TRIM(WS-NUM-ENTRY) IS NUMERIC
+                      MOVE FUNCTION TRIM(WS-NUM-ENTRY) TO CR-TIPS
+                   END-IF
+                   DISPLAY "NEW TRANSACTION TYPE (BLANK = KEEP) : "
+                          NO ADVANCING
+                   ACCEPT WS-CORRECT-TT
+                   IF WS-CORRECT-TT = "S" OR WS-CORRECT-TT = "s"
+                      OR WS-CORRECT-TT = "R" OR WS-CORRECT-TT = "r"
+                      OR WS-CORRECT-TT = "V" OR WS-CORRECT-TT = "v"
+                      MOVE FUNCTION UPPER-CASE(WS-CORRECT-TT)
+                            TO CR-TRANS-TYPE
+                   END-IF
+                   WRITE CORRECTED-RECORD
+                WHEN OTHER
+                   MOVE INDEX-RECORD TO CORRECTED-RECORD
+                   WRITE CORRECTED-RECORD
+              END-EVALUATE
+              .
+
+       REPLACE-INDEX-FILE.
+              OPEN OUTPUT Index-file
+              OPEN INPUT CORRECTED-File
+              MOVE "N" TO WS-EOF
+              PERFORM UNTIL WS-EOF = "Y"
+                READ CORRECTED-File NEXT
+                  AT END
+                     MOVE "Y" TO WS-EOF
+                  NOT AT END
+                     MOVE CORRECTED-RECORD TO INDEX-RECORD
+                     WRITE INDEX-RECORD
+                END-READ
+              END-PERFORM
+              CLOSE CORRECTED-File
+              CLOSE Index-file
+              .
+
        DISPLAY-DATA.
            IF WS-EOF EQUAL "N"
                   MOVE INDEX-RECORD TO TBL-PENJUALAN
                   DISPLAY INDEX-RECORD
                   CALL "SUB-CALC-PPN"
-                  USING PENJUALAN, CALCULATED-PPN, HARGA-JUAL, MODAL
+                  USING PENJUALAN, CALCULATED-PPN, HARGA-JUAL, MODAL,
+                        TRANXDATE
                   CANCEL "SUB-CALC-PPN"
                   ADD HARGA-JUAL TO TOTAL-HARGA-JUAL
                   ADD CALCULATED-PPN TO TOTAL-RETURN-VALUE
